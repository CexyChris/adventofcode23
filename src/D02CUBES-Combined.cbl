@@ -0,0 +1,568 @@
+      ******************************************************************
+      *  Dec. 2nd
+      *  1st + 2nd Puzzle, combined
+      *
+      *  Cube Conundrum
+      *
+      *  Runs the possibility check and the min-cube power calculation
+      *  in the same pass over Cube-Games instead of two separate jobs.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. D02CUBEC.
+        AUTHOR. ChristophBuck.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Cube-Games ASSIGN TO Main-Ddname
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS File-Status.
+           SELECT Cube-Parms ASSIGN TO GAMEPARM
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT Cube-Detail ASSIGN TO GAMEDET
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT Cube-Except ASSIGN TO GAMEXCP
+           ORGANIZATION IS SEQUENTIAL.
+      * Keyed master of every game played, rebuilt each full run, so an
+      * auditor's "re-verify Game-ID nnn" request can be answered with
+      * a single keyed READ instead of a full GAMES scan.
+           SELECT Cube-Master ASSIGN TO GAMEMSTR
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS Master-Game-ID.
+           COPY RESHSEL.
+      * Hypothetical bag compositions for the restock what-if run
+      * (PARM byte 4 = 'W'), one or more color-limit records per
+      * Composition-ID, grouped consecutively.
+           SELECT Cube-Whatif ASSIGN TO GAMEWHIF
+           ORGANIZATION IS SEQUENTIAL.
+      * Every Game-ID that would fail the possibility check under a
+      * given hypothetical composition.
+           SELECT Whatif-Report ASSIGN TO GAMEWIFR
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD Cube-Games RECORDING MODE F.
+       01  Games-Record.
+           05                       PIC X(5).
+           05 Unstring-Part         PIC X(251).
+
+      * One record per color: name and how many cubes of that color
+      * the bag holds. Reads until EOF, so adding a new supplier color
+      * (or restocking an existing one) is a data change, not a
+      * recompile. The first three records loaded MUST be red, green
+      * and blue, in that order -- the power calculation in 100-Play
+      * looks them up by position.
+       FD Cube-Parms RECORDING MODE F.
+       01  Parm-Record.
+           05  Parm-Color-Name          PIC X(05).
+           05  Parm-Color-Limit         PIC 9(02).
+
+       FD Cube-Detail RECORDING MODE F.
+       01  Detail-Record.
+           05  Detail-Game-ID           PIC 9(03).
+           05  Detail-Min-Red           PIC 9(02).
+           05  Detail-Min-Green         PIC 9(02).
+           05  Detail-Min-Blue          PIC 9(02).
+           05  Detail-Power             PIC 9(08).
+           05  Detail-Possible          PIC X(03).
+
+      * Any Cube-Color the EVALUATE below doesn't recognize lands
+      * here instead of being silently skipped.
+       FD Cube-Except RECORDING MODE F.
+       01  Except-Record.
+           05  Except-Game-ID           PIC 9(03).
+           05  Except-Cube-Number       PIC 9(02).
+           05  Except-Cube-Color        PIC X(05).
+
+       FD Cube-Master.
+       01  Master-Record.
+           05  Master-Game-ID           PIC 9(03).
+           05  Master-Line              PIC X(251).
+
+      * One record per color-limit override; consecutive records with
+      * the same Whatif-Comp-ID make up one hypothetical composition.
+       FD Cube-Whatif RECORDING MODE F.
+       01  Whatif-Record.
+           05  Whatif-Comp-ID           PIC 9(02).
+           05  Whatif-Color-Name        PIC X(05).
+           05  Whatif-Color-Limit       PIC 9(02).
+
+       FD Whatif-Report RECORDING MODE F.
+       01  Whatif-Report-Record.
+           05  WR-Comp-ID               PIC 9(02).
+           05  WR-Game-ID               PIC 9(03).
+
+       COPY RESHIST.
+
+       WORKING-STORAGE SECTION.
+       01  Working-Fields.
+           05  MY-PGM             PIC X(8) VALUE 'D02CUBEC'.
+      * Overridable at runtime by LS-Parm-Text(21:8) so an ad hoc
+      * rerun against a different extract doesn't require touching
+      * the production JCL's GAMES DD statement.
+           05  Main-Ddname        PIC X(08) VALUE 'GAMES'.
+           COPY WSFILST.
+           05  Game-ID                  PIC 9(03) DISPLAY.
+           05  Cubes                    PIC X(248).
+
+      * Extensible color list: RED/GREEN/BLUE are always entries 1-3
+      * (the power calculation depends on that order); any colors read
+      * past those from Cube-Parms just extend the table.
+           05  Color-Table-Area.
+               10  Color-Count          PIC 9(02) BINARY VALUE 3.
+               10  Color-Entry OCCURS 20 TIMES INDEXED BY ColorIdx.
+                   15  Color-Name       PIC X(05).
+                   15  Color-Limit      PIC 9(02).
+                   15  Color-Min        PIC 9(02) BINARY.
+
+           05  Color-Found          PIC 9(1) BINARY.
+               88 FOUND-COLOR       VALUE 1
+                             WHEN SET TO FALSE 0.
+
+           05  Cube-Fields.
+               10  Cube-Number          PIC 9(2) DISPLAY.
+               10  Cube-Color           PIC X(5).
+               10  Delim                PIC X(2).
+                   88 END-OF-LINE       VALUE SPACES
+                                  WHEN  SET TO FALSE IS "XX".
+               10  Unstring-Pointer     PIC 9(4) BINARY.
+               10  Possible             PIC 9(1) BINARY.
+                   88 STILL-POSSIBLE    VALUE 1
+                                  WHEN  SET TO FALSE 0.
+
+           05  Lookup-Game-ID       PIC 9(03).
+           05  Lookup-Switch        PIC 9(1) BINARY.
+               88 LOOKUP-MODE       VALUE 1
+                             WHEN SET TO FALSE 0.
+
+           05  Whatif-Switch        PIC 9(1) BINARY.
+               88 WHATIF-MODE       VALUE 1
+                             WHEN SET TO FALSE 0.
+
+      * Snapshot of the true production bag, captured right after
+      * 001-Read-Bag-Limits runs, so each hypothetical composition can
+      * be reset to the real baseline instead of piling overrides on
+      * top of whichever composition ran before it.
+           05  Baseline-Color-Table-Area.
+               10  Baseline-Color-Count PIC 9(02) BINARY.
+               10  Baseline-Color-Entry OCCURS 20 TIMES.
+                   15  Baseline-Color-Name  PIC X(05).
+                   15  Baseline-Color-Limit PIC 9(02).
+
+           05  Current-Comp-ID      PIC 9(02).
+           05  Whatif-EOF-Switch    PIC 9(1) BINARY.
+               88 WHATIF-EOF        VALUE 1
+                             WHEN SET TO FALSE 0.
+           05  Whatif-Comp-Count    PIC 9(08) DISPLAY VALUE ZERO.
+           05  Whatif-Fail-Count    PIC 9(08) DISPLAY VALUE ZERO.
+
+       01  Output-Msg             PIC X(80).
+       01  Result-Fields.
+           05  Result-Total                PIC 9(08) DISPLAY.
+           05  Result-Power                PIC 9(08) BINARY.
+           05  Result-Power-Total          PIC 9(08) DISPLAY.
+
+       LINKAGE SECTION.
+       01  LS-Parm-Area.
+           05  LS-Parm-Len          PIC S9(4) COMP.
+           05  LS-Parm-Text         PIC X(80).
+
+      /
+       PROCEDURE DIVISION USING LS-Parm-Area.
+
+       000-Main SECTION.
+      * init
+           INITIALIZE Result-Fields
+           INITIALIZE Output-Msg
+           SET EOF TO FALSE
+           SET LOOKUP-MODE TO FALSE
+           SET WHATIF-MODE TO FALSE
+           IF LS-Parm-Len > 2
+             IF LS-Parm-Text(1:3) IS NUMERIC AND LS-Parm-Text(1:3)
+                 NOT = "000"
+               SET LOOKUP-MODE TO TRUE
+               MOVE LS-Parm-Text(1:3) TO Lookup-Game-ID
+             END-IF
+           END-IF
+           IF LS-Parm-Len > 3
+             IF LS-Parm-Text(4:1) = "W"
+               SET WHATIF-MODE TO TRUE
+             END-IF
+           END-IF
+           IF LS-Parm-Len > 20
+             IF LS-Parm-Text(21:8) NOT = SPACES
+               MOVE LS-Parm-Text(21:8) TO Main-Ddname
+             END-IF
+           END-IF
+
+           PERFORM 001-Read-Bag-Limits
+           PERFORM 003-Capture-Baseline-Bag
+
+           IF LOOKUP-MODE
+             PERFORM 200-Rerun-Single-Game
+             GOBACK
+           END-IF
+
+           IF WHATIF-MODE
+             PERFORM 300-Run-What-If
+             GOBACK
+           END-IF
+
+      * Read ahead
+           OPEN INPUT Cube-Games
+           OPEN OUTPUT Cube-Detail
+           OPEN OUTPUT Cube-Except
+      * OUTPUT (not I-O) so GAMEMSTR is rebuilt from empty every full
+      * run per req010, instead of accumulating Game-IDs from whatever
+      * GAMES file a prior run happened to use.
+           OPEN OUTPUT Cube-Master
+           OPEN EXTEND Results-History
+           READ Cube-Games NEXT RECORD
+                AT END SET EOF TO TRUE
+           END-READ
+           PERFORM 900-Check-File-Status
+
+           PERFORM UNTIL EOF
+             PERFORM 100-Play
+             PERFORM 130-Write-Master
+             READ Cube-Games  NEXT RECORD
+                  AT END SET EOF TO TRUE
+             END-READ
+             PERFORM 900-Check-File-Status
+           END-PERFORM
+
+           MOVE Result-Total       TO History-Total-1
+           MOVE Result-Power-Total TO History-Total-2
+           PERFORM 950-Write-History
+
+           CLOSE Cube-Games
+           CLOSE Cube-Detail
+           CLOSE Cube-Except
+           CLOSE Cube-Master
+           CLOSE Results-History
+
+           STRING "The possible-game total is "
+                  Result-Total
+                  " and the power total is "
+                  Result-Power-Total
+                  "."
+             DELIMITED BY SIZE
+             INTO Output-Msg
+           END-STRING
+           DISPLAY Output-Msg
+
+           GOBACK
+           .
+
+       130-Write-Master SECTION.
+      * Cube-Master is opened OUTPUT and rebuilt from empty every full
+      * run (req010), so a duplicate Game-ID within one run is the
+      * only way WRITE can fail here; REWRITE is illegal on a file
+      * opened OUTPUT, so just let the WRITE happen -- there is no
+      * prior record in this run's Cube-Master to update.
+           MOVE Game-ID       TO Master-Game-ID
+           MOVE Unstring-Part TO Master-Line
+           WRITE Master-Record
+           .
+
+       200-Rerun-Single-Game SECTION.
+           OPEN INPUT Cube-Master
+           OPEN OUTPUT Cube-Detail
+           OPEN OUTPUT Cube-Except
+           OPEN EXTEND Results-History
+           MOVE Lookup-Game-ID TO Master-Game-ID
+           READ Cube-Master RECORD
+             INVALID KEY
+               STRING "Game-ID " Lookup-Game-ID
+                      " not found in the master file."
+                 DELIMITED BY SIZE
+                 INTO Output-Msg
+               END-STRING
+               DISPLAY Output-Msg
+             NOT INVALID KEY
+               MOVE Master-Line TO Unstring-Part
+               PERFORM 100-Play
+               STRING "Game-ID " Lookup-Game-ID
+                      " possible-game total contribution "
+                      Result-Total
+                      " power "
+                      Result-Power-Total
+                      "."
+                 DELIMITED BY SIZE
+                 INTO Output-Msg
+               END-STRING
+               DISPLAY Output-Msg
+           END-READ
+           MOVE Result-Total       TO History-Total-1
+           MOVE Result-Power-Total TO History-Total-2
+           MOVE 'LOOKUP  '         TO History-Variant-Tag
+           PERFORM 950-Write-History
+           CLOSE Cube-Master
+           CLOSE Cube-Detail
+           CLOSE Cube-Except
+           CLOSE Results-History
+           .
+
+       100-Play SECTION.
+           PERFORM 106-Parse-And-Check-Game
+
+           IF STILL-POSSIBLE
+             ADD Game-ID TO Result-Total
+           END-IF
+
+      * Positions 1/2/3 are always red/green/blue -- that is what the
+      * AoC puzzle's power calculation is defined over.
+           COMPUTE Result-Power = Color-Min(1) * Color-Min(2)
+                                   * Color-Min(3)
+           ADD Result-Power TO Result-Power-Total
+
+           PERFORM 110-Write-Detail
+           .
+
+       110-Write-Detail SECTION.
+           MOVE Game-ID        TO Detail-Game-ID
+           MOVE Color-Min(1)   TO Detail-Min-Red
+           MOVE Color-Min(2)   TO Detail-Min-Green
+           MOVE Color-Min(3)   TO Detail-Min-Blue
+           MOVE Result-Power   TO Detail-Power
+           IF STILL-POSSIBLE
+             MOVE "YES" TO Detail-Possible
+           ELSE
+             MOVE "NO " TO Detail-Possible
+           END-IF
+           WRITE Detail-Record
+           .
+
+       105-Check SECTION.
+
+           UNSTRING Unstring-Part
+             DELIMITED BY SPACE
+             INTO Cube-Number
+             WITH POINTER Unstring-Pointer
+           END-UNSTRING
+
+           UNSTRING Unstring-Part
+             DELIMITED BY ", " OR "; "
+             INTO Cube-Color
+             DELIMITER IN Delim
+             WITH POINTER Unstring-Pointer
+           END-UNSTRING
+
+           SET FOUND-COLOR TO FALSE
+           PERFORM VARYING ColorIdx FROM 1 BY 1
+             UNTIL ColorIdx > Color-Count
+             IF Cube-Color = Color-Name(ColorIdx)
+               SET FOUND-COLOR TO TRUE
+               IF Cube-Number > Color-Min(ColorIdx)
+                 MOVE Cube-Number TO Color-Min(ColorIdx)
+               END-IF
+               IF Cube-Number > Color-Limit(ColorIdx)
+                 SET STILL-POSSIBLE TO FALSE
+               END-IF
+               SET ColorIdx TO Color-Count
+             END-IF
+           END-PERFORM
+
+           IF NOT FOUND-COLOR
+             PERFORM 115-Write-Exception
+           END-IF
+           .
+
+      * Shared by the full run's 100-Play and the what-if scan's
+      * 341-Check-Game-For-Whatif: parse one game's Game-ID and reset
+      * its color minimums, then check every draw against whatever
+      * bag composition Color-Table currently holds.
+       106-Parse-And-Check-Game SECTION.
+           SET STILL-POSSIBLE TO TRUE
+           SET END-OF-LINE TO FALSE
+           PERFORM VARYING ColorIdx FROM 1 BY 1
+             UNTIL ColorIdx > Color-Count
+             MOVE ZERO TO Color-Min(ColorIdx)
+           END-PERFORM
+           MOVE 1 TO Unstring-Pointer
+           UNSTRING Unstring-Part
+             DELIMITED BY ": "
+             INTO Game-ID
+             WITH POINTER Unstring-Pointer
+           END-UNSTRING
+
+           PERFORM 105-Check UNTIL END-OF-LINE
+           .
+
+       115-Write-Exception SECTION.
+           MOVE Game-ID     TO Except-Game-ID
+           MOVE Cube-Number TO Except-Cube-Number
+           MOVE Cube-Color  TO Except-Cube-Color
+           WRITE Except-Record
+           .
+
+       001-Read-Bag-Limits SECTION.
+      * Seed the historical three-color bag, then let Cube-Parms
+      * override the limits and/or extend the table with new colors.
+           MOVE 3 TO Color-Count
+           MOVE "red  " TO Color-Name(1)
+           MOVE 12      TO Color-Limit(1)
+           MOVE "green" TO Color-Name(2)
+           MOVE 13      TO Color-Limit(2)
+           MOVE "blue " TO Color-Name(3)
+           MOVE 14      TO Color-Limit(3)
+
+           OPEN INPUT Cube-Parms
+           READ Cube-Parms NEXT RECORD
+                AT END SET EOF TO TRUE
+           END-READ
+           PERFORM UNTIL EOF
+             PERFORM 002-Apply-Color-Parm
+             READ Cube-Parms NEXT RECORD
+                  AT END SET EOF TO TRUE
+             END-READ
+           END-PERFORM
+           CLOSE Cube-Parms
+           SET EOF TO FALSE
+           .
+
+       002-Apply-Color-Parm SECTION.
+           SET FOUND-COLOR TO FALSE
+           PERFORM VARYING ColorIdx FROM 1 BY 1
+             UNTIL ColorIdx > Color-Count
+             IF Parm-Color-Name = Color-Name(ColorIdx)
+               MOVE Parm-Color-Limit TO Color-Limit(ColorIdx)
+               SET FOUND-COLOR TO TRUE
+               SET ColorIdx TO Color-Count
+             END-IF
+           END-PERFORM
+
+           IF NOT FOUND-COLOR AND Color-Count < 20
+             ADD 1 TO Color-Count
+             MOVE Parm-Color-Name  TO Color-Name(Color-Count)
+             MOVE Parm-Color-Limit TO Color-Limit(Color-Count)
+           END-IF
+           .
+
+       003-Capture-Baseline-Bag SECTION.
+           MOVE Color-Count TO Baseline-Color-Count
+           PERFORM VARYING ColorIdx FROM 1 BY 1
+             UNTIL ColorIdx > Color-Count
+             MOVE Color-Name(ColorIdx)
+               TO Baseline-Color-Name(ColorIdx)
+             MOVE Color-Limit(ColorIdx)
+               TO Baseline-Color-Limit(ColorIdx)
+           END-PERFORM
+           .
+
+      * Runs the GAMES file through every hypothetical bag composition
+      * found in Cube-Whatif (PARM byte 4 = 'W'), grouped by
+      * Whatif-Comp-ID, and reports which Game-IDs would newly fail
+      * the possibility check under each one.
+       300-Run-What-If SECTION.
+           OPEN INPUT Cube-Whatif
+           OPEN OUTPUT Whatif-Report
+      * 106-Parse-And-Check-Game / 105-Check are reused unchanged from
+      * the normal scan path and may WRITE Except-Record on an
+      * unrecognized Cube-Color, so Cube-Except has to be open for the
+      * duration of the what-if scan too, not just the normal path.
+           OPEN OUTPUT Cube-Except
+           OPEN EXTEND Results-History
+           SET WHATIF-EOF TO FALSE
+           READ Cube-Whatif NEXT RECORD
+                AT END SET WHATIF-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL WHATIF-EOF
+             MOVE Whatif-Comp-ID TO Current-Comp-ID
+             ADD 1 TO Whatif-Comp-Count
+             PERFORM 320-Reset-To-Baseline
+             PERFORM UNTIL WHATIF-EOF
+                        OR Whatif-Comp-ID NOT = Current-Comp-ID
+               PERFORM 330-Apply-Whatif-Color
+               READ Cube-Whatif NEXT RECORD
+                    AT END SET WHATIF-EOF TO TRUE
+               END-READ
+             END-PERFORM
+             PERFORM 340-Scan-Games-For-Whatif
+           END-PERFORM
+
+           CLOSE Cube-Whatif
+           CLOSE Whatif-Report
+           CLOSE Cube-Except
+
+      * History-Total-1/-2 don't have a natural "possible-game total"
+      * / "power total" for a multi-composition what-if scan, so they
+      * carry the number of compositions simulated and the total count
+      * of now-failing Game-IDs written to GAMEWIFR across all of them
+      * instead.
+           MOVE Whatif-Comp-Count TO History-Total-1
+           MOVE Whatif-Fail-Count TO History-Total-2
+           MOVE 'WHATIF  '        TO History-Variant-Tag
+           PERFORM 950-Write-History
+           CLOSE Results-History
+
+           MOVE "What-if restock simulation written to GAMEWIFR."
+             TO Output-Msg
+           DISPLAY Output-Msg
+           .
+
+       320-Reset-To-Baseline SECTION.
+           MOVE Baseline-Color-Count TO Color-Count
+           PERFORM VARYING ColorIdx FROM 1 BY 1
+             UNTIL ColorIdx > Baseline-Color-Count
+             MOVE Baseline-Color-Name(ColorIdx)
+               TO Color-Name(ColorIdx)
+             MOVE Baseline-Color-Limit(ColorIdx)
+               TO Color-Limit(ColorIdx)
+           END-PERFORM
+           .
+
+      * Reuses 002-Apply-Color-Parm unchanged by moving this
+      * composition's color override into the same Parm-Color-Name/
+      * Parm-Color-Limit fields it already operates on.
+       330-Apply-Whatif-Color SECTION.
+           MOVE Whatif-Color-Name  TO Parm-Color-Name
+           MOVE Whatif-Color-Limit TO Parm-Color-Limit
+           PERFORM 002-Apply-Color-Parm
+           .
+
+       340-Scan-Games-For-Whatif SECTION.
+           OPEN INPUT Cube-Games
+           SET EOF TO FALSE
+           READ Cube-Games NEXT RECORD
+                AT END SET EOF TO TRUE
+           END-READ
+           PERFORM 900-Check-File-Status
+
+           PERFORM UNTIL EOF
+             PERFORM 341-Check-Game-For-Whatif
+             READ Cube-Games NEXT RECORD
+                  AT END SET EOF TO TRUE
+             END-READ
+             PERFORM 900-Check-File-Status
+           END-PERFORM
+
+           CLOSE Cube-Games
+           .
+
+       341-Check-Game-For-Whatif SECTION.
+           PERFORM 106-Parse-And-Check-Game
+           IF NOT STILL-POSSIBLE
+             PERFORM 350-Write-Whatif-Exception
+           END-IF
+           .
+
+       350-Write-Whatif-Exception SECTION.
+           MOVE Current-Comp-ID TO WR-Comp-ID
+           MOVE Game-ID         TO WR-Game-ID
+           WRITE Whatif-Report-Record
+           ADD 1 TO Whatif-Fail-Count
+           .
+
+       COPY CKFSTAT.
+
+       COPY WRHIST.
+
+      /
+       END PROGRAM D02CUBEC.
+      /
