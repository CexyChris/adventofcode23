@@ -0,0 +1,468 @@
+      ******************************************************************
+      *  Dec. 4th
+      *  1st + 2nd Puzzle, combined
+      *
+      *  Scratchcards
+      *
+      *  Runs the point-count and the copy-cascade in the same pass
+      *  over Scratch-Cards instead of two separate jobs.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. D04SCTC.
+        AUTHOR. ChristophBuck.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Scratch-Cards ASSIGN TO Main-Ddname
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS File-Status.
+           SELECT Card-Detail ASSIGN TO CARDDET
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT Card-Overflow ASSIGN TO CARDOVF
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT Card-Seq-Except ASSIGN TO CARDSEQ
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT Card-Payout ASSIGN TO CARDPAY
+           ORGANIZATION IS SEQUENTIAL.
+      * Keyed copy-count carryover so a batch of cards arriving later
+      * in the day can be applied against the running totals instead
+      * of reprocessing the whole deck.
+           SELECT Card-Ledger ASSIGN TO CARDLDG
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS Ledger-Game-Nr.
+           COPY RESHSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD Scratch-Cards RECORDING MODE F.
+      * TFW input is fixed Length  :)
+       01  Game-Record.
+           05 FILLER                  PIC X(5). *> "Card "
+           05 Game-Nr                 PIC X(3).
+           05 Double-Colon            PIC X.
+           05 Winning-Numbers         PIC X(30).
+           05 FILLER                  PIC X(2).
+           05 My-Numbers              PIC X(75).
+
+      * One record per card, holding both puzzles' results so a
+      * reader doesn't have to reconcile two separate job outputs.
+       FD Card-Detail RECORDING MODE F.
+       01  Detail-Record.
+           05  Detail-Game-Nr             PIC X(03).
+           05  Detail-Match-Count         PIC 9(04).
+           05  Detail-Points              PIC 9(08).
+           05  Detail-Copies              PIC 9(08).
+
+      * Raised instead of a subscript violation when a card would push
+      * Winning-Table/My-Table/Copies-Table past the OCCURS limit
+      * they were sized for.
+       FD Card-Overflow RECORDING MODE F.
+       01  Overflow-Record.
+           05  Overflow-Game-Nr           PIC X(03).
+           05  Overflow-Reason            PIC X(50).
+
+      * Game-Nr gaps/duplicates found before the copies cascade runs.
+       FD Card-Seq-Except RECORDING MODE F.
+       01  Seq-Except-Record.
+           05  SeqExcept-Game-Nr          PIC X(03).
+           05  SeqExcept-Reason           PIC X(40).
+
+      * Prize-desk extract: every card's final copy count, descending.
+       FD Card-Payout RECORDING MODE F.
+       01  Payout-Record.
+           05  Payout-Rec-Game-Nr         PIC X(03).
+           05  Payout-Rec-Copies          PIC 9(08).
+
+       FD Card-Ledger.
+       01  Ledger-Record.
+           05  Ledger-Game-Nr             PIC X(03).
+           05  Ledger-Copies              PIC 9(08).
+      * 'Y' once this card's own outward cascade (not just its
+      * incoming copy count) has been applied in some run, so a later
+      * run can tell "a row exists because this card was a cascade
+      * target" apart from "this card already fed its own cascade".
+           05  Ledger-Cascaded            PIC X(01).
+
+       COPY RESHIST.
+
+       WORKING-STORAGE SECTION.
+       01  Working-Fields.
+           05  MY-PGM             PIC X(8) VALUE 'D04SCTC '.
+      * Overridable at runtime by LS-Parm-Text(21:8) so an ad hoc
+      * rerun against a different extract doesn't require touching
+      * the production JCL's CARDS DD statement.
+           05  Main-Ddname        PIC X(08) VALUE 'CARDS'.
+           COPY WSFILST.
+           05  Scratchcard-i      PIC 9(04) BINARY.
+           05  Scratchcard-offset PIC 9(04) BINARY.
+      * Copies-Table/GameNr-Table are indexed by the card's actual
+      * Game-Nr, not by its position in this run's input file, so a
+      * later run's CARDS file containing only a new batch (e.g. cards
+      * 51-60) lands in slots 51-60 instead of colliding with slots
+      * 1-10.
+           05  Copies-Table       PIC 9(08) BINARY VALUE 1
+                                            OCCURS 205 TIMES.
+           05  GameNr-Table       PIC X(03) OCCURS 205 TIMES.
+      * Set once a card's slot has been loaded or cascaded into this
+      * run, so the summation/ledger/payout loops below only visit
+      * slots that actually hold a value this run instead of assuming
+      * a contiguous 1..N range.
+           05  Slot-Touched       PIC 9(1) BINARY VALUE 0
+                                            OCCURS 205 TIMES.
+               88  SLOT-IS-TOUCHED    VALUE 1
+                                 WHEN SET TO FALSE 0.
+      * Set once a slot's own outward cascade has been applied in some
+      * run (as opposed to the slot merely having been a cascade
+      * target); persisted per-slot to Ledger-Cascaded so an
+      * incremental rerun knows which cards still owe their own
+      * outward cascade.
+           05  Card-Cascaded-Table PIC X(01) VALUE 'N'
+                                            OCCURS 205 TIMES.
+           05  SlotIdx            PIC 9(04) BINARY.
+      * Zero-suppressed so GameNr-Table(j) gets the same right-
+      * justified, space-padded 3-byte text a real Card-Record's
+      * fixed-format Game-Nr uses, instead of a zero-padded "007" that
+      * would never byte-for-byte match the real input's "  7" on a
+      * later run's Card-Ledger key lookup.
+           05  Cascade-Target-Edit PIC ZZ9.
+
+      * Built from Copies-Table/GameNr-Table after the run and sorted
+      * descending for the prize-desk extract. Sized by
+      * Payout-Table-Count (the number of slots actually touched this
+      * run) via DEPENDING ON, so SORT and the write loop never walk
+      * past the entries that were really populated.
+           05  Payout-Table-Count PIC 9(04) BINARY VALUE ZERO.
+           05  Payout-Table OCCURS 1 TO 205 TIMES
+                             DEPENDING ON Payout-Table-Count
+                             DESCENDING KEY IS Payout-Copies
+                             INDEXED BY pidx.
+               10  Payout-Game-Nr    PIC X(03).
+               10  Payout-Copies     PIC 9(08) BINARY.
+
+           05  Winning-Rec.
+               10  Winning-Table      PIC X(03) OCCURS 10 TIMES
+                                           ASCENDING KEY Winning-Table
+                                           INDEXED BY windex.
+           05  My-Rec.
+               10  My-Table           PIC X(03) OCCURS 25 TIMES.
+           05  i                  PIC 9(04) BINARY.
+           05  j                  PIC 9(04) BINARY.
+           05  Points             PIC 9(8) BINARY.
+           05  Match-Count        PIC 9(04) BINARY.
+
+      * Copies-Table's OCCURS limit -- checked instead of trusting the
+      * deck to never ship more cards than that.
+           05  Table-Capacity     PIC 9(04) BINARY VALUE 205.
+
+           05  Card-Game-Nr-Num   PIC 9(03).
+      * Loaded from the ledger's highest previously-seen Game-Nr + 1
+      * (001-Load-Expected-Game-Nr) rather than always starting at 1,
+      * so an incremental batch starting mid-deck (req021) doesn't
+      * report every gap/duplicate check (req019) against a sequence
+      * that restarts from scratch each run.
+           05  Expected-Game-Nr   PIC 9(03) VALUE 1.
+           05  Game-Nr-Valid-Switch PIC 9(1) BINARY.
+               88  GAME-NR-VALID      VALUE 1
+                                 WHEN SET TO FALSE 0.
+           05  Ledger-Browse-Switch PIC 9(1) BINARY.
+               88  LEDGER-BROWSE-EOF  VALUE 1
+                                 WHEN SET TO FALSE 0.
+
+      * True when a ledger row exists for this Game-Nr at all (seed
+      * Copies-Table with the stored count instead of the base 1
+      * copy). Kept distinct from Cascade-Applied-Switch below --
+      * a row can exist purely because this card was a cascade
+      * *target* in an earlier run, without its own cascade ever
+      * having run.
+           05  Ledger-Found-Switch  PIC 9(1) BINARY.
+               88  LEDGER-ENTRY-FOUND VALUE 1
+                                 WHEN SET TO FALSE 0.
+
+      * True when this card's own outward cascade has already been
+      * applied in some run (persisted via Ledger-Cascaded), so this
+      * run must not cascade it a second time.
+           05  Cascade-Applied-Switch PIC 9(1) BINARY.
+               88  CASCADE-ALREADY-APPLIED VALUE 1
+                                 WHEN SET TO FALSE 0.
+
+       01  Output-Msg             PIC X(80).
+       01  Result-Fields.
+           05  Points-Total       PIC 9(8) DISPLAY.
+           05  Copies-Total       PIC 9(8) DISPLAY.
+
+       LINKAGE SECTION.
+       01  LS-Parm-Area.
+           05  LS-Parm-Len        PIC S9(4) COMP.
+           05  LS-Parm-Text       PIC X(80).
+
+      /
+       PROCEDURE DIVISION USING LS-Parm-Area.
+
+       000-Main SECTION.
+      * init
+           INITIALIZE Result-Fields
+           INITIALIZE Output-Msg
+           SET EOF TO FALSE
+           IF LS-Parm-Len > 20
+             IF LS-Parm-Text(21:8) NOT = SPACES
+               MOVE LS-Parm-Text(21:8) TO Main-Ddname
+             END-IF
+           END-IF
+
+      * Read ahead
+           OPEN INPUT Scratch-Cards
+           OPEN OUTPUT Card-Detail
+           OPEN OUTPUT Card-Overflow
+           OPEN OUTPUT Card-Seq-Except
+           OPEN I-O Card-Ledger
+           PERFORM 001-Load-Expected-Game-Nr
+           OPEN EXTEND Results-History
+           READ Scratch-Cards NEXT RECORD
+                AT END SET EOF TO TRUE
+           END-READ
+           PERFORM 900-Check-File-Status
+
+           PERFORM VARYING Scratchcard-i FROM 1 BY 1 UNTIL EOF
+             PERFORM 095-Validate-Sequence
+             IF GAME-NR-VALID
+               IF Card-Game-Nr-Num = 0
+                  OR Card-Game-Nr-Num > Table-Capacity
+                 MOVE "Copies-Table capacity exceeded -- card skipped"
+                   TO Overflow-Reason
+                 PERFORM 900-Write-Overflow
+               ELSE
+                 MOVE Game-Nr TO GameNr-Table(Card-Game-Nr-Num)
+                 SET SLOT-IS-TOUCHED(Card-Game-Nr-Num) TO TRUE
+                 PERFORM 905-Load-Ledger-Entry
+                 PERFORM 100-count-points
+                 MOVE 'Y' TO Card-Cascaded-Table(Card-Game-Nr-Num)
+                 PERFORM 120-Write-Detail
+               END-IF
+             END-IF
+             READ Scratch-Cards NEXT RECORD
+                  AT END SET EOF TO TRUE
+             END-READ
+             PERFORM 900-Check-File-Status
+           END-PERFORM
+
+           CLOSE Scratch-Cards
+           CLOSE Card-Detail
+           CLOSE Card-Overflow
+           CLOSE Card-Seq-Except
+
+           PERFORM VARYING SlotIdx FROM 1 BY 1
+             UNTIL SlotIdx > Table-Capacity
+             IF SLOT-IS-TOUCHED(SlotIdx)
+               ADD Copies-Table(SlotIdx) TO Copies-Total
+               ADD 1 TO Payout-Table-Count
+               MOVE GameNr-Table(SlotIdx)
+                 TO Payout-Game-Nr(Payout-Table-Count)
+               MOVE Copies-Table(SlotIdx)
+                 TO Payout-Copies(Payout-Table-Count)
+               MOVE SlotIdx TO i
+               PERFORM 910-Write-Ledger
+             END-IF
+           END-PERFORM
+
+           CLOSE Card-Ledger
+
+           IF Payout-Table-Count > 0
+             SORT Payout-Table
+             OPEN OUTPUT Card-Payout
+             PERFORM VARYING pidx FROM 1 BY 1
+               UNTIL pidx > Payout-Table-Count
+               MOVE Payout-Game-Nr(pidx) TO Payout-Rec-Game-Nr
+               MOVE Payout-Copies(pidx)  TO Payout-Rec-Copies
+               WRITE Payout-Record
+             END-PERFORM
+             CLOSE Card-Payout
+           END-IF
+
+           MOVE Points-Total TO History-Total-1
+           MOVE Copies-Total TO History-Total-2
+           PERFORM 950-Write-History
+           CLOSE Results-History
+
+           STRING "The total points are "
+                  Points-Total
+                  " and the total copies are "
+                  Copies-Total
+                  "."
+             DELIMITED BY SIZE
+             INTO Output-Msg
+           END-STRING
+           DISPLAY Output-Msg
+
+           GOBACK
+           .
+
+       120-Write-Detail SECTION.
+           MOVE Game-Nr                          TO Detail-Game-Nr
+           MOVE Match-Count                      TO Detail-Match-Count
+           MOVE Points                           TO Detail-Points
+           MOVE Copies-Table(Card-Game-Nr-Num)   TO Detail-Copies
+           WRITE Detail-Record
+           .
+
+       900-Write-Overflow SECTION.
+           MOVE Game-Nr TO Overflow-Game-Nr
+           WRITE Overflow-Record
+           .
+
+       905-Load-Ledger-Entry SECTION.
+           MOVE Game-Nr TO Ledger-Game-Nr
+           SET LEDGER-ENTRY-FOUND TO FALSE
+           SET CASCADE-ALREADY-APPLIED TO FALSE
+           READ Card-Ledger RECORD
+             INVALID KEY
+      * No prior run has ever recorded this Game-Nr -- leave
+      * Copies-Table alone. It is already either the OCCURS VALUE 1
+      * default (never touched) or whatever this same run's own
+      * cascades have already added into this slot; overwriting it
+      * here would wipe out an in-run cascade landing ahead of the
+      * card it targets.
+               CONTINUE
+             NOT INVALID KEY
+               SET LEDGER-ENTRY-FOUND TO TRUE
+      * Copies-Table(Card-Game-Nr-Num) may already carry an in-run
+      * cascade contribution from an earlier, lower-numbered card in
+      * this same run (on top of the OCCURS VALUE 1 default). Add the
+      * ledger's prior-run count in rather than overwriting, so that
+      * in-run contribution isn't discarded.
+               COMPUTE Copies-Table(Card-Game-Nr-Num) =
+                 Copies-Table(Card-Game-Nr-Num) + Ledger-Copies - 1
+               IF Ledger-Cascaded = 'Y'
+                 SET CASCADE-ALREADY-APPLIED TO TRUE
+               END-IF
+           END-READ
+           .
+
+       910-Write-Ledger SECTION.
+           MOVE GameNr-Table(i)         TO Ledger-Game-Nr
+           MOVE Copies-Table(i)         TO Ledger-Copies
+           MOVE Card-Cascaded-Table(i)  TO Ledger-Cascaded
+           WRITE Ledger-Record
+             INVALID KEY
+               REWRITE Ledger-Record
+           END-WRITE
+           .
+
+       001-Load-Expected-Game-Nr SECTION.
+      * Derives the next-expected Game-Nr from the highest Game-Nr any
+      * prior run has actually read and processed as a card (not
+      * merely a synthetic row created because it was a cascade
+      * *target* of some other card -- 910-Write-Ledger writes a row
+      * for every SLOT-IS-TOUCHED slot, including ones a prior run
+      * never read itself), so an incremental batch starting mid-deck
+      * doesn't flag its first card as a sequence gap, and a card that
+      * only ever existed as a cascade target (not yet actually read)
+      * isn't mistaken for one already processed.
+           MOVE 1 TO Expected-Game-Nr
+           SET LEDGER-BROWSE-EOF TO FALSE
+           MOVE LOW-VALUES TO Ledger-Game-Nr
+           START Card-Ledger KEY IS NOT LESS THAN Ledger-Game-Nr
+             INVALID KEY
+               SET LEDGER-BROWSE-EOF TO TRUE
+           END-START
+           PERFORM UNTIL LEDGER-BROWSE-EOF
+             READ Card-Ledger NEXT RECORD
+               AT END
+                 SET LEDGER-BROWSE-EOF TO TRUE
+               NOT AT END
+                 IF Ledger-Cascaded = 'Y'
+                   COMPUTE Expected-Game-Nr =
+                     FUNCTION NUMVAL(Ledger-Game-Nr) + 1
+                 END-IF
+             END-READ
+           END-PERFORM
+           .
+
+       095-Validate-Sequence SECTION.
+           SET GAME-NR-VALID TO TRUE
+           IF Game-Nr NOT NUMERIC
+             SET GAME-NR-VALID TO FALSE
+             MOVE "Game-Nr is not numeric" TO SeqExcept-Reason
+             PERFORM 901-Write-Seq-Exception
+           ELSE
+             MOVE Game-Nr TO Card-Game-Nr-Num
+             IF Card-Game-Nr-Num < Expected-Game-Nr
+               SET GAME-NR-VALID TO FALSE
+               MOVE "Duplicate or out-of-sequence Game-Nr"
+                 TO SeqExcept-Reason
+               PERFORM 901-Write-Seq-Exception
+             ELSE
+               IF Card-Game-Nr-Num > Expected-Game-Nr
+                 MOVE "Gap in Game-Nr sequence" TO SeqExcept-Reason
+                 PERFORM 901-Write-Seq-Exception
+               END-IF
+               COMPUTE Expected-Game-Nr = Card-Game-Nr-Num + 1
+             END-IF
+           END-IF
+           .
+
+       901-Write-Seq-Exception SECTION.
+           MOVE Game-Nr TO SeqExcept-Game-Nr
+           WRITE Seq-Except-Record
+           .
+
+       100-count-points SECTION.
+           MOVE Winning-Numbers TO Winning-Rec
+           MOVE My-Numbers TO My-Rec
+           MOVE ZERO TO Points
+           MOVE ZERO TO Match-Count
+           COMPUTE Scratchcard-offset = 1
+
+           SORT Winning-Table
+           SET windex TO 1.
+
+           PERFORM VARYING i FROM 1 BY 1
+             UNTIL i > 25
+               SEARCH ALL Winning-Table
+                 WHEN Winning-Table(windex) = My-Table(i)
+                   ADD 1 TO Match-Count
+                   IF POINTS = ZERO
+                     COMPUTE Points = 1
+                   ELSE
+                     COMPUTE Points = Points * 2
+                   END-IF
+                   COMPUTE j = Card-Game-Nr-Num + Scratchcard-offset
+                   IF j > Table-Capacity
+                     MOVE "Copy cascade target exceeds Copies-Table "
+                       TO Overflow-Reason
+                     PERFORM 900-Write-Overflow
+                   ELSE
+      * A card whose own outward cascade was already applied in a
+      * prior run (Ledger-Cascaded = 'Y') must not cascade a second
+      * time -- note this is NOT the same test as "a ledger row
+      * exists", since a row can exist purely because this card was a
+      * cascade *target* in an earlier run without ever having had
+      * its own turn.
+                     IF NOT CASCADE-ALREADY-APPLIED
+                       ADD Copies-Table(Card-Game-Nr-Num)
+                         TO Copies-Table(j)
+                       IF NOT SLOT-IS-TOUCHED(j)
+                         SET SLOT-IS-TOUCHED(j) TO TRUE
+                         MOVE j TO Cascade-Target-Edit
+                         MOVE Cascade-Target-Edit TO GameNr-Table(j)
+                       END-IF
+                     END-IF
+                   END-IF
+                   ADD 1 TO Scratchcard-offset
+               END-SEARCH
+           END-PERFORM
+
+           ADD Points TO Points-Total
+           .
+
+       COPY CKFSTAT.
+
+       COPY WRHIST.
+
+      /
+       END PROGRAM D04SCTC.
+      /
