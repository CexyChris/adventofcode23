@@ -0,0 +1,147 @@
+      ******************************************************************
+      *  End-of-suite summary
+      *
+      *  Reads back the shared results-history dataset (RESHIST,
+      *  written by every puzzle program's 950-Write-History) and
+      *  produces one consolidated row per program showing its most
+      *  recent run, so operations has a single sign-off sheet
+      *  instead of paging through six job steps' SYSOUT.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. D07SUMM.
+        AUTHOR. ChristophBuck.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Read here as the main input, unlike the other five programs
+      * that only ever append to it, so (unlike COPY RESHSEL) this
+      * SELECT wires a real FILE STATUS clause for 900-Check-File-Status.
+           SELECT Results-History ASSIGN TO RESHIST
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS File-Status.
+           SELECT Summary-Report ASSIGN TO SUMMRPT
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY RESHIST.
+
+       FD Summary-Report RECORDING MODE F.
+       01  Summary-Record.
+           05  Summary-Program        PIC X(08).
+           05  Summary-Variant        PIC X(08).
+           05  Summary-Run-Date       PIC X(08).
+           05  Summary-Run-Time       PIC X(06).
+           05  Summary-Total-1        PIC 9(08).
+           05  Summary-Total-2        PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  Working-Fields.
+           05  MY-PGM             PIC X(8) VALUE 'D07SUMM '.
+           COPY WSFILST.
+
+      * One entry per distinct Program/Variant combination seen in
+      * Results-History (most programs have only one run mode, so one
+      * blank-variant entry; a program with more than one run mode,
+      * e.g. D06TUNE's packet vs. start-of-message marker, gets one
+      * entry per variant). Entries are appended as new combinations
+      * are first seen and overwritten in place on every later record
+      * for that same combination, so only the latest run of each
+      * survives to the summary report.
+           05  Entry-Count        PIC 9(02) BINARY VALUE ZERO.
+           05  Summary-Table.
+               10  Summary-Entry OCCURS 10 TIMES INDEXED BY SumIdx.
+                   15  Entry-Program      PIC X(08).
+                   15  Entry-Variant      PIC X(08).
+                   15  Entry-Run-Date     PIC X(08).
+                   15  Entry-Run-Time     PIC X(06).
+                   15  Entry-Total-1      PIC 9(08).
+                   15  Entry-Total-2      PIC 9(08).
+
+           05  Match-Found        PIC 9(1) BINARY.
+               88 FOUND-MATCH     VALUE 1
+                             WHEN SET TO FALSE 0.
+           05  MatchIdx           PIC 9(02) BINARY.
+
+       01  Output-Msg             PIC X(80).
+
+      /
+       PROCEDURE DIVISION.
+
+       000-Main SECTION.
+           SET EOF TO FALSE
+           OPEN INPUT Results-History
+           OPEN OUTPUT Summary-Report
+           READ Results-History NEXT RECORD
+                AT END SET EOF TO TRUE
+           END-READ
+           PERFORM 900-Check-File-Status
+
+           PERFORM UNTIL EOF
+             PERFORM 100-Update-Summary
+             READ Results-History NEXT RECORD
+                  AT END SET EOF TO TRUE
+             END-READ
+             PERFORM 900-Check-File-Status
+           END-PERFORM
+
+           PERFORM VARYING SumIdx FROM 1 BY 1 UNTIL SumIdx > Entry-Count
+             PERFORM 110-Write-Summary-Row
+           END-PERFORM
+
+           CLOSE Results-History
+           CLOSE Summary-Report
+
+           MOVE "Consolidated summary written to SUMMRPT."
+             TO Output-Msg
+           DISPLAY Output-Msg
+
+           GOBACK
+           .
+
+       100-Update-Summary SECTION.
+           MOVE ZERO TO MatchIdx
+           SET FOUND-MATCH TO FALSE
+           PERFORM VARYING SumIdx FROM 1 BY 1
+             UNTIL SumIdx > Entry-Count OR FOUND-MATCH
+             IF History-Program = Entry-Program(SumIdx)
+                AND History-Variant = Entry-Variant(SumIdx)
+               SET FOUND-MATCH TO TRUE
+               MOVE SumIdx TO MatchIdx
+             END-IF
+           END-PERFORM
+           IF NOT FOUND-MATCH AND Entry-Count < 10
+             ADD 1 TO Entry-Count
+             MOVE Entry-Count TO MatchIdx
+             MOVE History-Program TO Entry-Program(MatchIdx)
+             MOVE History-Variant TO Entry-Variant(MatchIdx)
+           END-IF
+           IF MatchIdx = ZERO
+             DISPLAY "Summary-Table full -- run/variant dropped: "
+                     History-Program " " History-Variant
+           ELSE
+             MOVE History-Run-Date TO Entry-Run-Date(MatchIdx)
+             MOVE History-Run-Time TO Entry-Run-Time(MatchIdx)
+             MOVE History-Total-1  TO Entry-Total-1(MatchIdx)
+             MOVE History-Total-2  TO Entry-Total-2(MatchIdx)
+           END-IF
+           .
+
+       110-Write-Summary-Row SECTION.
+           MOVE Entry-Program(SumIdx)  TO Summary-Program
+           MOVE Entry-Variant(SumIdx)  TO Summary-Variant
+           MOVE Entry-Run-Date(SumIdx) TO Summary-Run-Date
+           MOVE Entry-Run-Time(SumIdx) TO Summary-Run-Time
+           MOVE Entry-Total-1(SumIdx)  TO Summary-Total-1
+           MOVE Entry-Total-2(SumIdx)  TO Summary-Total-2
+           WRITE Summary-Record
+           .
+
+       COPY CKFSTAT.
+
+      /
+       END PROGRAM D07SUMM.
+      /
