@@ -36,7 +36,7 @@
            05  MY-PGM             PIC X(8) VALUE 'D04SCTCH'.
            05  File-Status        PIC 9(1) BINARY.
                88 EOF             VALUE 1
-                             WHEN FALSE 0.
+                             WHEN SET TO FALSE 0.
            05  Winning-Rec.
                10  Winning-Table      PIC X(03) OCCURS 10 TIMES
                                            ASCENDING KEY Winning-Table
