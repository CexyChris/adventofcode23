@@ -17,8 +17,14 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT datastream ASSIGN TO DATABUF
+           SELECT datastream ASSIGN TO Main-Ddname
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS File-Status.
+           SELECT Marker-Report ASSIGN TO DATAMKR
            ORGANIZATION IS SEQUENTIAL.
+           SELECT Tune-Checkpoint ASSIGN TO DATCKPT
+           ORGANIZATION IS SEQUENTIAL.
+           COPY RESHSEL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,92 +32,355 @@
        FD datastream.
        01  data-buffer                  PIC X(4096).
 
+      * Every marker position found, written only in diagnostic mode
+      * (PARM byte 2 = 'A'); empty otherwise.
+       FD Marker-Report RECORDING MODE F.
+       01  Marker-Position-Record.
+           05  Marker-Position         PIC 9(08).
+
+      * Periodic checkpoint of the current data-buffer record number,
+      * the running Counter and the cross-record Carryover, so a
+      * failed run over a large capture can resume mid-stream instead
+      * of restarting from record one.
+       FD Tune-Checkpoint RECORDING MODE F.
+       01  Tune-Checkpoint-Record.
+           05  CKPT-Record-Number      PIC 9(08).
+           05  CKPT-Counter            PIC 9(08).
+           05  CKPT-Carryover          PIC X(13).
+           05  CKPT-Carryover-Len      PIC 9(02).
+           05  CKPT-Marker-Count       PIC 9(04).
+           05  CKPT-Any-Marker-Found   PIC 9(01).
+
+       COPY RESHIST.
+
        WORKING-STORAGE SECTION.
        01  Working-Fields.
            05  MY-PGM             PIC X(8) VALUE 'D06TUNE '.
-           05  File-Status        PIC 9(1) BINARY.
-               88 EOF             VALUE 1
-                             WHEN FALSE 0.
+      * Overridable at runtime by LS-Parm-Text(21:8) so an ad hoc
+      * rerun against a different extract doesn't require touching
+      * the production JCL's DATABUF DD statement.
+           05  Main-Ddname        PIC X(08) VALUE 'DATABUF'.
+           COPY WSFILST.
            05  msg                PIC X(2048).
 
+      * PARM byte 1 selects which marker algorithm this run looks for:
+      * 'S' is the 14-byte start-of-message marker, anything else is
+      * the original 4-byte packet marker. Both are "first N
+      * consecutive bytes that are all different", so one window-size
+      * parameter drives the same scan instead of a second hand-copy
+      * of 100-check-marker.
+           05  Window-Size        PIC 9(02) BINARY VALUE 4.
+           05  wi                 PIC 9(02) BINARY.
+           05  wj                 PIC 9(02) BINARY.
+           05  Dup-Found          PIC 9(1) BINARY.
+               88 DUPLICATE-IN-WINDOW  VALUE 1
+                             WHEN SET TO FALSE 0.
+           05  Marker-Switch      PIC 9(1) BINARY.
+               88 MARKER-FOUND    VALUE 1
+                             WHEN SET TO FALSE 0.
+           05  Any-Marker-Switch  PIC 9(1) BINARY.
+               88 ANY-MARKER-FOUND    VALUE 1
+                             WHEN SET TO FALSE 0.
+
+      * PARM byte 2 = 'A' switches to a diagnostic run that keeps
+      * scanning after the first hit and reports every marker
+      * position, instead of stopping at the first one.
+           05  All-Pos-Switch     PIC X(01) VALUE 'N'.
+               88 ALL-POSITIONS-MODE  VALUE 'A'.
+           05  Marker-Count       PIC 9(04) BINARY VALUE 0.
+           05  Marker-Count-Disp  PIC 9(04) DISPLAY.
+
+      * A marker can straddle two 4096-byte data-buffer records, so
+      * the last Window-Size minus one bytes scanned in one record are
+      * held here and prefixed onto the next record's msg before it
+      * is scanned.
+           05  Carryover          PIC X(13).
+           05  Carryover-Len      PIC 9(02) BINARY VALUE 0.
+           05  Msg-Ptr            PIC 9(04) BINARY.
+           05  Data-Len           PIC 9(04) BINARY.
+           05  Scan-Pos           PIC 9(04) BINARY.
+
+      * PARM byte 3 = 'Y' restarts a prior run from its last
+      * checkpoint instead of processing the datastream from record 1.
+           05  Record-Number      PIC 9(08) BINARY.
+           05  Restart-Switch     PIC X(01) VALUE 'N'.
+               88 RESTART-RUN         VALUE 'Y'.
+           05  Checkpoint-Interval PIC 9(08) BINARY VALUE 1000.
+           05  Restart-Record-Number PIC 9(08) BINARY VALUE ZERO.
+           05  Ckpt-EOF-Switch    PIC 9(1) BINARY.
+               88 CKPT-EOF            VALUE 1
+                             WHEN SET TO FALSE 0.
+
        01  Output-Msg             PIC X(80).
        01  Counter-Fields.
            05  Counter            PIC 9(8) BINARY.
            05  Counter-Disp       PIC 9(8) DISPLAY.
 
        LINKAGE SECTION.
-       01  four-bytes.
-           05  Byte-one           PIC X.
-           05  Byte-two           PIC X.
-           05  Byte-three         PIC X.
-           05  Byte-four          PIC X.
+       01  LS-Parm-Area.
+           05  LS-Parm-Len        PIC S9(4) COMP.
+           05  LS-Parm-Text       PIC X(80).
+       01  window-area.
+           05  window-byte        PIC X OCCURS 14 TIMES.
       /
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-Parm-Area.
 
        000-Main SECTION.
       * init
            INITIALIZE Counter-Fields
            SET EOF TO FALSE
+           SET MARKER-FOUND TO FALSE
+           SET ANY-MARKER-FOUND TO FALSE
+           MOVE ZERO TO Carryover-Len
+           MOVE ZERO TO Marker-Count
+           MOVE ZERO TO Record-Number
+      * Marker-Count and Any-Marker-Switch are re-seeded from the
+      * checkpoint below when restarting, so the zeroing above only
+      * takes effect for a fresh (non-restart) run.
+           MOVE 4 TO Window-Size
+           MOVE 'N' TO All-Pos-Switch
+           MOVE 'N' TO Restart-Switch
+           IF LS-Parm-Len > 0
+             IF LS-Parm-Text(1:1) = 'S'
+               MOVE 14 TO Window-Size
+             END-IF
+           END-IF
+           IF LS-Parm-Len > 1
+             IF LS-Parm-Text(2:1) = 'A'
+               MOVE 'A' TO All-Pos-Switch
+             END-IF
+           END-IF
+           IF LS-Parm-Len > 2
+             IF LS-Parm-Text(3:1) = 'Y'
+               SET RESTART-RUN TO TRUE
+             END-IF
+           END-IF
+           IF LS-Parm-Len > 20
+             IF LS-Parm-Text(21:8) NOT = SPACES
+               MOVE LS-Parm-Text(21:8) TO Main-Ddname
+             END-IF
+           END-IF
+
+           IF RESTART-RUN
+             PERFORM 001-Load-Last-Checkpoint
+           END-IF
 
       * Read ahead
            OPEN INPUT datastream
+           OPEN EXTEND Results-History
+           IF RESTART-RUN
+             OPEN EXTEND Marker-Report
+             OPEN EXTEND Tune-Checkpoint
+           ELSE
+             OPEN OUTPUT Marker-Report
+             OPEN OUTPUT Tune-Checkpoint
+           END-IF
            READ datastream NEXT RECORD
                 AT END SET EOF TO TRUE
            END-READ
+           PERFORM 900-Check-File-Status
+           IF NOT EOF
+             ADD 1 TO Record-Number
+           END-IF
 
-
-      * Should only be one iteration in this case!
-           PERFORM UNTIL EOF
-             PERFORM 100-check-marker
-             READ datastream NEXT RECORD
-                  AT END SET EOF TO TRUE
-             END-READ
+      * Should only be one iteration in this case, unless
+      * ALL-POSITIONS-MODE keeps it scanning through to EOF!
+           PERFORM UNTIL EOF OR MARKER-FOUND
+             IF RESTART-RUN AND Record-Number <= Restart-Record-Number
+      * already scanned and checkpointed by a prior run
+               CONTINUE
+             ELSE
+               PERFORM 100-check-marker
+               IF FUNCTION MOD(Record-Number, Checkpoint-Interval) = 0
+                 PERFORM 120-Write-Checkpoint
+               END-IF
+             END-IF
+             IF NOT MARKER-FOUND
+               READ datastream NEXT RECORD
+                    AT END SET EOF TO TRUE
+               END-READ
+               PERFORM 900-Check-File-Status
+               IF NOT EOF
+                 ADD 1 TO Record-Number
+               END-IF
+             END-IF
            END-PERFORM
 
+           MOVE Counter-Disp TO History-Total-1
+           IF ALL-POSITIONS-MODE
+             MOVE Marker-Count TO History-Total-2
+           ELSE
+             MOVE ZERO TO History-Total-2
+           END-IF
+      * Stamped so the 4-byte packet-marker run and the 14-byte
+      * start-of-message run don't overwrite each other in the
+      * consolidated summary (D07SUMM) even though both run under the
+      * same MY-PGM id.
+           IF Window-Size = 14
+             MOVE 'SOM-MARK' TO History-Variant-Tag
+           ELSE
+             MOVE 'PKT-MARK' TO History-Variant-Tag
+           END-IF
+           PERFORM 950-Write-History
+
            CLOSE datastream
+           CLOSE Marker-Report
+           CLOSE Tune-Checkpoint
+           CLOSE Results-History
 
-           STRING "The first marker ends at "
-                  Counter-Disp
-                  "."
-             DELIMITED BY SIZE
-             INTO Output-Msg
-           END-STRING
+           IF ALL-POSITIONS-MODE
+             IF ANY-MARKER-FOUND
+               MOVE Marker-Count TO Marker-Count-Disp
+               STRING Marker-Count-Disp
+                      " marker position(s) found -- see DATAMKR."
+                 DELIMITED BY SIZE
+                 INTO Output-Msg
+               END-STRING
+             ELSE
+               MOVE "No marker found -- the datastream ended first."
+                 TO Output-Msg
+             END-IF
+           ELSE
+             IF MARKER-FOUND
+               STRING "The first marker ends at "
+                      Counter-Disp
+                      "."
+                 DELIMITED BY SIZE
+                 INTO Output-Msg
+               END-STRING
+             ELSE
+               MOVE "No marker found -- the datastream ended first."
+                 TO Output-Msg
+             END-IF
+           END-IF
            DISPLAY Output-Msg
 
            GOBACK
            .
 
        100-check-marker SECTION.
+      * Prefix whatever tail bytes carried over from the previous
+      * data-buffer onto this one before scanning, so a marker
+      * spanning the record boundary is still seen as one run.
+           MOVE SPACES TO msg
+           IF Carryover-Len > 0
+             MOVE Carryover(1:Carryover-Len) TO msg(1:Carryover-Len)
+           END-IF
+           COMPUTE Msg-Ptr = Carryover-Len + 1
            STRING data-buffer
              DELIMITED BY SPACE
              INTO msg
+             POINTER Msg-Ptr
            END-STRING
+           COMPUTE Data-Len = Msg-Ptr - 1
+
+           SET ADDRESS OF window-area TO ADDRESS OF msg
+           MOVE 1 TO Scan-Pos
 
-           SET ADDRESS OF four-bytes TO ADDRESS OF msg
-
-           PERFORM UNTIL EOF
-
-             EVALUATE TRUE
-               WHEN byte-one EQUAL Byte-two
-               WHEN byte-one EQUAL byte-three
-               WHEN byte-one EQUAL byte-four
-                 SET ADDRESS OF Four-Bytes TO ADDRESS OF byte-two
-                 ADD 1 To Counter
-               WHEN byte-two EQUAL byte-three
-               WHEN byte-two EQUAL byte-four
-                 SET ADDRESS OF four-bytes to ADDRESS of byte-three
-                 ADD 2 To Counter
-               WHEN byte-three EQUAL byte-four
-                 SET ADDRESS of four-bytes TO ADDRESS of byte-four
-                 ADD 3 To Counter
-               WHEN OTHER
-                 ADD 4 to Counter
-                 MOVE counter TO counter-disp
-                 SET EOF TO TRUE
-             END-EVALUATE
+           PERFORM UNTIL MARKER-FOUND
+                         OR (Scan-Pos + Window-Size - 1) > Data-Len
+             SET DUPLICATE-IN-WINDOW TO FALSE
+             PERFORM VARYING wi FROM 1 BY 1
+               UNTIL wi > Window-Size OR DUPLICATE-IN-WINDOW
+               PERFORM VARYING wj FROM 1 BY 1
+                 UNTIL wj > Window-Size OR DUPLICATE-IN-WINDOW
+                 IF wj > wi AND window-byte(wi) = window-byte(wj)
+                   SET DUPLICATE-IN-WINDOW TO TRUE
+                 END-IF
+               END-PERFORM
+             END-PERFORM
+
+             IF DUPLICATE-IN-WINDOW
+               SET ADDRESS OF window-area TO ADDRESS OF window-byte(2)
+               ADD 1 TO Scan-Pos
+               ADD 1 TO Counter
+             ELSE
+      * The very first marker in the whole run needs the full
+      * Window-Size added to turn a Scan-Pos-relative count into an
+      * absolute ending position; every later marker in
+      * ALL-POSITIONS-MODE only slides the window by 1 byte (below),
+      * so it only needs Counter to keep pace by 1, not by a full
+      * window's worth again.
+               IF ANY-MARKER-FOUND
+                 ADD 1 TO Counter
+               ELSE
+                 ADD Window-Size TO Counter
+               END-IF
+               MOVE Counter TO Counter-Disp
+               SET ANY-MARKER-FOUND TO TRUE
+               IF ALL-POSITIONS-MODE
+                 PERFORM 901-Write-Marker-Position
+                 ADD 1 TO Marker-Count
+                 SET ADDRESS OF window-area TO ADDRESS OF
+                                                window-byte(2)
+                 ADD 1 TO Scan-Pos
+               ELSE
+                 SET MARKER-FOUND TO TRUE
+               END-IF
+             END-IF
            END-PERFORM
+
+           IF NOT MARKER-FOUND
+      * No marker found in this record's data -- save the tail bytes
+      * still unscanned (fewer than Window-Size of them) as carryover
+      * for the next data-buffer.
+             COMPUTE Carryover-Len = Data-Len - Scan-Pos + 1
+             IF Carryover-Len > 0
+               PERFORM VARYING wi FROM 1 BY 1 UNTIL wi > Carryover-Len
+                 MOVE window-byte(wi) TO Carryover(wi:1)
+               END-PERFORM
+             END-IF
+           END-IF
+           .
+
+       901-Write-Marker-Position SECTION.
+           MOVE Counter TO Marker-Position
+           WRITE Marker-Position-Record
            .
 
+       001-Load-Last-Checkpoint SECTION.
+           MOVE ZERO TO Restart-Record-Number
+           SET CKPT-EOF TO FALSE
+           OPEN INPUT Tune-Checkpoint
+           READ Tune-Checkpoint NEXT RECORD
+                AT END SET CKPT-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL CKPT-EOF
+             MOVE CKPT-Record-Number  TO Restart-Record-Number
+             MOVE CKPT-Counter        TO Counter
+             MOVE CKPT-Carryover      TO Carryover
+             MOVE CKPT-Carryover-Len  TO Carryover-Len
+             MOVE CKPT-Marker-Count   TO Marker-Count
+             IF CKPT-Any-Marker-Found = 1
+               SET ANY-MARKER-FOUND TO TRUE
+             ELSE
+               SET ANY-MARKER-FOUND TO FALSE
+             END-IF
+             READ Tune-Checkpoint NEXT RECORD
+                  AT END SET CKPT-EOF TO TRUE
+             END-READ
+           END-PERFORM
+           CLOSE Tune-Checkpoint
+           .
+
+       120-Write-Checkpoint SECTION.
+           MOVE Record-Number  TO CKPT-Record-Number
+           MOVE Counter        TO CKPT-Counter
+           MOVE Carryover      TO CKPT-Carryover
+           MOVE Carryover-Len  TO CKPT-Carryover-Len
+           MOVE Marker-Count   TO CKPT-Marker-Count
+           IF ANY-MARKER-FOUND
+             MOVE 1 TO CKPT-Any-Marker-Found
+           ELSE
+             MOVE 0 TO CKPT-Any-Marker-Found
+           END-IF
+           WRITE Tune-Checkpoint-Record
+           .
+
+       COPY CKFSTAT.
+
+       COPY WRHIST.
+
       /
        END PROGRAM D06TUNE.
       /
