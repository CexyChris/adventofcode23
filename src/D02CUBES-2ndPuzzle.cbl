@@ -28,7 +28,7 @@
            05  MY-PGM             PIC X(8) VALUE 'D02CUBES'.
            05  File-Status        PIC 9(1) BINARY.
                88 EOF             VALUE 1
-                             WHEN FALSE 0.
+                             WHEN SET TO FALSE 0.
            05  Game-ID                  PIC 9(03) DISPLAY.
            05  Cubes                    PIC X(248).
                
@@ -43,11 +43,11 @@
                    88 GREEN             VALUE "green".
                10  Delim                PIC X(2).
                    88 END-OF-LINE       VALUE SPACES 
-                                  WHEN  FALSE IS "XX".
+                                  WHEN SET TO FALSE IS "XX".
                10  Unstring-Pointer     PIC 9(4) BINARY. 
                10  Possible             PIC 9(1) BINARY.
                    88 STILL-POSSIBLE    VALUE 1
-                                  WHEN  FALSE 0.
+                                  WHEN SET TO FALSE 0.
 
        01  Output-Msg             PIC X(80).
        01  Result-Fields.
