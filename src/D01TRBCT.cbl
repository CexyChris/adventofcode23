@@ -12,61 +12,172 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT Calibration ASSIGN TO CALIBR
+           SELECT Calibration ASSIGN TO Main-Ddname
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS File-Status.
+           SELECT Calib-Reject ASSIGN TO CALIREJ
            ORGANIZATION IS SEQUENTIAL.
+           SELECT Calib-Report ASSIGN TO CALIRPT
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT Calib-Checkpoint ASSIGN TO CALCKPT
+           ORGANIZATION IS SEQUENTIAL.
+           COPY RESHSEL.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD Calibration RECORDING MODE F.
-       01  Calibration-Record     PIC X(64).
+       01  Calibration-Record     PIC X(256).
+
+       COPY RESHIST.
+
+       FD Calib-Checkpoint RECORDING MODE F.
+       01  Checkpoint-Record.
+           05  CKPT-Line-Number       PIC 9(08).
+           05  CKPT-Result-Total      PIC 9(08).
+
+       FD Calib-Reject RECORDING MODE F.
+       01  Reject-Record.
+           05  Reject-Line-Number     PIC 9(08).
+           05  Reject-Calibration-Rec PIC X(256).
+
+       FD Calib-Report RECORDING MODE F.
+       01  Audit-Record.
+           05  Audit-Line-Number      PIC 9(08).
+           05  Audit-Calibration-Rec  PIC X(256).
+           05  Audit-First-Digit      PIC 9(01).
+           05  Audit-Last-Digit       PIC 9(01).
+           05  Audit-Calibration      PIC 9(02).
 
        WORKING-STORAGE SECTION.
        01  Working-Fields.
            05  MY-PGM             PIC X(8) VALUE 'D01TRBCT'.
-           05  File-Status        PIC 9(1) BINARY.
-               88 EOF             VALUE 1
-                             WHEN FALSE 0.
-           05  Inspect-String     PIC X(64).
-      * A string is an immutable array of chars... 
+      * Overridable at runtime by LS-Parm-Text(21:8) so an ad hoc
+      * rerun against a different extract doesn't require touching
+      * the production JCL's CALIBR DD statement.
+           05  Main-Ddname        PIC X(08) VALUE 'CALIBR'.
+           COPY WSFILST.
+           05  Inspect-String     PIC X(256).
+      * A string is an immutable array of chars...
            05  Inspect-Array      REDEFINES Inspect-String.
-               10 Inspect-Char    PIC X OCCURS 64 TIMES.
+               10 Inspect-Char    PIC X OCCURS 256 TIMES.
            05  Rec-Length         PIC 9(04) BINARY.
            05  i                  PIC 9(04) BINARY.
+           05  Line-Number        PIC 9(08) BINARY.
+           05  Digit-Found        PIC 9(1) BINARY.
+               88 FOUND-DIGIT     VALUE 1
+                             WHEN SET TO FALSE 0.
+           05  Digit-Missing      PIC 9(1) BINARY.
+               88 LINE-DIGIT-MISSING VALUE 1
+                             WHEN SET TO FALSE 0.
+           05  Digit-Value        PIC 9(01).
+           05  First-Digit        PIC 9(01).
+           05  Last-Digit         PIC 9(01).
+           05  Word-Switch        PIC X(01) VALUE 'Y'.
+               88 SUBSTITUTE-WORDS    VALUE 'Y'.
+               88 NO-SUBSTITUTE-WORDS VALUE 'N'.
+           05  Restart-Switch     PIC X(01) VALUE 'N'.
+               88 RESTART-RUN         VALUE 'Y'.
+           05  Checkpoint-Interval PIC 9(08) BINARY VALUE 1000.
+           05  Restart-Line-Number PIC 9(08) BINARY VALUE ZERO.
+           05  Ckpt-EOF-Switch    PIC 9(1) BINARY.
+               88 CKPT-EOF            VALUE 1
+                             WHEN SET TO FALSE 0.
 
        01  Output-Msg             PIC X(80).
        01  Result-Fields.
            05  Result-Calibration          PIC 9(02) DISPLAY.
            05  Result-Total                PIC 9(08) DISPLAY.
 
+       LINKAGE SECTION.
+       01  LS-Parm-Area.
+           05  LS-Parm-Len        PIC S9(4) COMP.
+           05  LS-Parm-Text       PIC X(80).
+
       /
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-Parm-Area.
 
        000-Main SECTION.
       * init
-           INITIALIZE Result-Fields 
-           INITIALIZE Output-Msg 
+           INITIALIZE Result-Fields
+           INITIALIZE Output-Msg
+           MOVE ZERO TO Line-Number
            SET EOF TO FALSE
+           SET SUBSTITUTE-WORDS TO TRUE
+           MOVE 'N' TO Restart-Switch
+           IF LS-Parm-Len > 0
+             IF LS-Parm-Text(1:1) = 'N'
+               SET NO-SUBSTITUTE-WORDS TO TRUE
+             END-IF
+           END-IF
+           IF LS-Parm-Len > 1
+             IF LS-Parm-Text(2:1) = 'Y'
+               SET RESTART-RUN TO TRUE
+             END-IF
+           END-IF
+           IF LS-Parm-Len > 20
+             IF LS-Parm-Text(21:8) NOT = SPACES
+               MOVE LS-Parm-Text(21:8) TO Main-Ddname
+             END-IF
+           END-IF
+
+           IF RESTART-RUN
+             PERFORM 001-Load-Last-Checkpoint
+           END-IF
 
       * Read ahead
-           OPEN INPUT Calibration 
+           OPEN INPUT Calibration
+           OPEN EXTEND Results-History
+           IF RESTART-RUN
+             OPEN EXTEND Calib-Reject
+             OPEN EXTEND Calib-Report
+             OPEN EXTEND Calib-Checkpoint
+           ELSE
+             OPEN OUTPUT Calib-Reject
+             OPEN OUTPUT Calib-Report
+             OPEN OUTPUT Calib-Checkpoint
+           END-IF
            READ Calibration NEXT RECORD
                 AT END SET EOF TO TRUE
            END-READ
+           PERFORM 900-Check-File-Status
+           IF NOT EOF
+             ADD 1 TO Line-Number
+           END-IF
 
            PERFORM UNTIL EOF
-             DISPLAY Calibration-Record 
-             PERFORM 100-Sum-Calibration
-             DISPLAY Result-Calibration 
+             IF RESTART-RUN AND Line-Number <= Restart-Line-Number
+      * already processed and checkpointed by a prior run
+               CONTINUE
+             ELSE
+               DISPLAY Calibration-Record
+               PERFORM 100-Sum-Calibration
+               DISPLAY Result-Calibration
+               IF FUNCTION MOD(Line-Number, Checkpoint-Interval) = 0
+                 PERFORM 120-Write-Checkpoint
+               END-IF
+             END-IF
              READ Calibration  NEXT RECORD
                   AT END SET EOF TO TRUE
              END-READ
+             PERFORM 900-Check-File-Status
+             IF NOT EOF
+               ADD 1 TO Line-Number
+             END-IF
            END-PERFORM
 
-           CLOSE Calibration 
+           MOVE Result-Total TO History-Total-1
+           MOVE ZERO TO History-Total-2
+           PERFORM 950-Write-History
+
+           CLOSE Calibration
+           CLOSE Calib-Reject
+           CLOSE Calib-Report
+           CLOSE Calib-Checkpoint
+           CLOSE Results-History
 
            STRING "The total calibration is "
-                  Result-Total 
+                  Result-Total
                   "."
              DELIMITED BY SIZE
              INTO Output-Msg
@@ -77,19 +188,52 @@
            .
 
        100-Sum-Calibration SECTION.
-           MOVE 1 TO Rec-Length 
+           MOVE 1 TO Rec-Length
            MOVE SPACE TO Inspect-String
            COMPUTE Result-Calibration = 0
+           SET LINE-DIGIT-MISSING TO FALSE
 
            STRING Calibration-Record 
              DELIMITED BY SPACE 
              INTO Inspect-String 
              POINTER Rec-Length
            END-STRING
-      * For part 2 of the puzzle 
+      * For part 2 of the puzzle
       * we just sneak the digits into the string, carefully considering
       * overlaps e.g. "...eightwo..."
-           INSPECT Inspect-String(1 : Rec-Length) REPLACING ALL 
+      * Digit-only source documents can turn this off via PARM 'N'
+      * so a word like "lonely" doesn't get mistaken for a "one".
+           IF SUBSTITUTE-WORDS
+             PERFORM 102-Substitute-Words
+           END-IF
+      *-------------------------------------------------------------
+
+           PERFORM 105-Find-Digit
+           MOVE Digit-Value TO First-Digit
+
+           DISPLAY Inspect-String(1 : Rec-Length)
+      * Move first digit one to the left.
+           COMPUTE Result-Calibration = Result-Calibration * 10
+
+           MOVE FUNCTION REVERSE(Inspect-String(1 : Rec-Length - 1))
+                TO Inspect-String
+
+           DISPLAY Inspect-String
+
+           PERFORM 105-Find-Digit
+           MOVE Digit-Value TO Last-Digit
+
+           IF LINE-DIGIT-MISSING
+             PERFORM 110-Write-Reject
+           END-IF
+
+           COMPUTE Result-Total = Result-Total + Result-Calibration
+
+           PERFORM 115-Write-Audit
+           .
+
+       102-Substitute-Words SECTION.
+           INSPECT Inspect-String(1 : Rec-Length) REPLACING ALL
              "one" BY "o1e"
            INSPECT Inspect-String(1 : Rec-Length) REPLACING ALL
              "two" BY "t2o"
@@ -107,36 +251,70 @@
              "eight" BY "ei8ht"
            INSPECT Inspect-String(1 : Rec-Length) REPLACING ALL
              "nine" BY "n9ne"
-      *-------------------------------------------------------------    
-
-           PERFORM 105-Find-Digit 
-
-           DISPLAY Inspect-String(1 : Rec-Length)
-      * Move first digit one to the left.
-           COMPUTE Result-Calibration = Result-Calibration * 10
-
-           MOVE FUNCTION REVERSE(Inspect-String(1 : Rec-Length - 1)) 
-                TO Inspect-String
-
-           DISPLAY Inspect-String
-
-           PERFORM 105-Find-Digit 
-
-           COMPUTE Result-Total = Result-Total + Result-Calibration 
            .
 
        105-Find-Digit SECTION.
+           SET FOUND-DIGIT TO FALSE
+           MOVE ZERO TO Digit-Value
 
            PERFORM VARYING i FROM 1 BY 1
-             UNTIL i >= Rec-Length 
-              IF Inspect-Char (i) IS NUMERIC 
+             UNTIL i >= Rec-Length
+              IF Inspect-Char (i) IS NUMERIC
+                MOVE FUNCTION NUMVAL(Inspect-Char(i)) TO Digit-Value
                 COMPUTE Result-Calibration = Result-Calibration +
-                        FUNCTION NUMVAL(Inspect-Char(i))
-                COMPUTE i = Rec-Length 
+                        Digit-Value
+                SET FOUND-DIGIT TO TRUE
+                COMPUTE i = Rec-Length
               END-IF
            END-PERFORM
+
+           IF NOT FOUND-DIGIT
+             SET LINE-DIGIT-MISSING TO TRUE
+           END-IF
            .
 
+       001-Load-Last-Checkpoint SECTION.
+           MOVE ZERO TO Restart-Line-Number
+           SET CKPT-EOF TO FALSE
+           OPEN INPUT Calib-Checkpoint
+           READ Calib-Checkpoint NEXT RECORD
+                AT END SET CKPT-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL CKPT-EOF
+             MOVE CKPT-Line-Number TO Restart-Line-Number
+             MOVE CKPT-Result-Total TO Result-Total
+             READ Calib-Checkpoint NEXT RECORD
+                  AT END SET CKPT-EOF TO TRUE
+             END-READ
+           END-PERFORM
+           CLOSE Calib-Checkpoint
+           .
+
+       120-Write-Checkpoint SECTION.
+           MOVE Line-Number TO CKPT-Line-Number
+           MOVE Result-Total TO CKPT-Result-Total
+           WRITE Checkpoint-Record
+           .
+
+       110-Write-Reject SECTION.
+           MOVE Line-Number TO Reject-Line-Number
+           MOVE Calibration-Record TO Reject-Calibration-Rec
+           WRITE Reject-Record
+           .
+
+       115-Write-Audit SECTION.
+           MOVE Line-Number TO Audit-Line-Number
+           MOVE Calibration-Record TO Audit-Calibration-Rec
+           MOVE First-Digit TO Audit-First-Digit
+           MOVE Last-Digit TO Audit-Last-Digit
+           MOVE Result-Calibration TO Audit-Calibration
+           WRITE Audit-Record
+           .
+
+       COPY CKFSTAT.
+
+       COPY WRHIST.
+
       /
        END PROGRAM D01TRBCT.
       /
