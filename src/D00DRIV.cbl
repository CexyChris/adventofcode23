@@ -0,0 +1,112 @@
+      ******************************************************************
+      *  Master driver
+      *
+      *  Dispatches to whichever daily puzzle program the operator
+      *  selects instead of submitting one of five separate JCL
+      *  members and remembering which ddname each one reads.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. D00DRIV.
+        AUTHOR. ChristophBuck.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  Working-Fields.
+           05  MY-PGM             PIC X(8) VALUE 'D00DRIV '.
+
+      * Day-selector PARM byte 1 picks which puzzle program to CALL;
+      * the rest of LS-Parm-Text is passed through unchanged as that
+      * program's own PARM, so the driver never has to understand the
+      * PARM conventions of the programs it dispatches to.
+           05  Day-Table.
+               10  Day-Entry OCCURS 5 TIMES INDEXED BY DayIdx.
+                   15  Day-Code           PIC X(01).
+                   15  Day-Program        PIC X(08).
+           05  Day-Found          PIC 9(1) BINARY.
+               88 FOUND-DAY       VALUE 1
+                             WHEN SET TO FALSE 0.
+           05  Selected-Program   PIC X(08).
+
+       01  Output-Msg             PIC X(80).
+
+       LINKAGE SECTION.
+       01  LS-Parm-Area.
+           05  LS-Parm-Len        PIC S9(4) COMP.
+           05  LS-Parm-Text       PIC X(80).
+       01  Sub-Parm-Area.
+           05  Sub-Parm-Len       PIC S9(4) COMP.
+           05  Sub-Parm-Text      PIC X(80).
+
+      /
+       PROCEDURE DIVISION USING LS-Parm-Area.
+
+       000-Main SECTION.
+           MOVE '1' TO Day-Code(1)
+           MOVE 'D01TRBCT' TO Day-Program(1)
+           MOVE '2' TO Day-Code(2)
+           MOVE 'D02CUBEC' TO Day-Program(2)
+           MOVE '3' TO Day-Code(3)
+           MOVE 'D03RUCK ' TO Day-Program(3)
+           MOVE '4' TO Day-Code(4)
+           MOVE 'D04SCTC ' TO Day-Program(4)
+           MOVE '6' TO Day-Code(5)
+           MOVE 'D06TUNE ' TO Day-Program(5)
+
+           SET FOUND-DAY TO FALSE
+           IF LS-Parm-Len > 0
+             PERFORM VARYING DayIdx FROM 1 BY 1
+               UNTIL DayIdx > 5 OR FOUND-DAY
+               IF LS-Parm-Text(1:1) = Day-Code(DayIdx)
+                 MOVE Day-Program(DayIdx) TO Selected-Program
+                 SET FOUND-DAY TO TRUE
+               END-IF
+             END-PERFORM
+           END-IF
+
+           IF NOT FOUND-DAY
+             STRING "D00DRIV: no puzzle program for day selector '"
+                    LS-Parm-Text(1:1)
+                    "'."
+               DELIMITED BY SIZE
+               INTO Output-Msg
+             END-STRING
+             DISPLAY Output-Msg
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+
+      * Pass the remainder of the PARM (past the day selector) through
+      * to the selected program, shifted down by one byte so the
+      * callee's own byte-1-relative mode switches line up -- except
+      * for the reserved ddname-override slot at the documented
+      * absolute LS-Parm-Text(21:8), which every callee reads at that
+      * fixed offset; that range is copied through unshifted so the
+      * override still lands where req031 put it regardless of
+      * whether the program is run directly or dispatched via
+      * D00DRIV.
+           INITIALIZE Sub-Parm-Area
+           IF LS-Parm-Len > 1
+             COMPUTE Sub-Parm-Len = LS-Parm-Len - 1
+             MOVE LS-Parm-Text(2:19)  TO Sub-Parm-Text(1:19)
+             MOVE LS-Parm-Text(21:60) TO Sub-Parm-Text(21:60)
+           ELSE
+             MOVE ZERO TO Sub-Parm-Len
+           END-IF
+
+           STRING "D00DRIV: dispatching to " Selected-Program "."
+             DELIMITED BY SIZE
+             INTO Output-Msg
+           END-STRING
+           DISPLAY Output-Msg
+
+           CALL Selected-Program USING Sub-Parm-Area
+
+           GOBACK
+           .
+
+      /
+       END PROGRAM D00DRIV.
+      /
