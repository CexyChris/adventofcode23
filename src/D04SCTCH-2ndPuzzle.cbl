@@ -35,7 +35,7 @@
            05  MY-PGM             PIC X(8) VALUE 'D04SCTCH'.
            05  File-Status        PIC 9(1) BINARY.
                88 EOF             VALUE 1
-                             WHEN FALSE 0.
+                             WHEN SET TO FALSE 0.
            05  Scratchcard-i      PIC 9(04) BINARY.
            05  Scratchcard-offset PIC 9(04) BINARY.
            05  Copies-Table       PIC 9(08) BINARY VALUE 1
