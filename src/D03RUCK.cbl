@@ -14,16 +14,24 @@
         AUTHOR. ChristophBuck.
 
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       OBJECT-COMPUTER.
-           PROGRAM COLLATING SEQUENCE IS ABC.
-       SPECIAL-NAMES.
-           ALPHABET ABC IS "abcdefghijklmnopqrstuvwxyz",
-                           "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT Rucksack-List ASSIGN TO RUCKLST
+           SELECT Rucksack-List ASSIGN TO Main-Ddname
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS File-Status.
+           SELECT Rucksack-Audit ASSIGN TO RUCKAUD
            ORGANIZATION IS SEQUENTIAL.
+           SELECT Rucksack-Reject ASSIGN TO RUCKREJ
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT Rucksack-Except ASSIGN TO RUCKXCP
+           ORGANIZATION IS SEQUENTIAL.
+      * Additional item-symbol-to-priority entries, read past the
+      * seeded a-z/A-Z defaults so new item symbols can be supported
+      * by a data change instead of redefining an alphabet and
+      * recompiling.
+           SELECT Priority-Config ASSIGN TO RUCKPRIO
+           ORGANIZATION IS SEQUENTIAL.
+           COPY RESHSEL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -31,12 +39,42 @@
        FD Rucksack-List.
        01  Rucksack-Record              PIC X(64).
 
+      * One record per compartment-split line, showing the duplicated
+      * item and the priority it contributed.
+       FD Rucksack-Audit RECORDING MODE F.
+       01  Audit-Record.
+           05  Audit-Line-Number       PIC 9(08).
+           05  Audit-Duplicate-Item    PIC X(01).
+           05  Audit-Priority-Added    PIC 9(03).
+
+      * Malformed records (odd length -- can't be split into two equal
+      * compartments) land here instead of feeding a wrong half-split.
+       FD Rucksack-Reject RECORDING MODE F.
+       01  Reject-Record.
+           05  Reject-Line-Number      PIC 9(08).
+           05  Reject-Rucksack-Rec     PIC X(64).
+
+      * Lines (or badge groups) where no common item was found at all.
+       FD Rucksack-Except RECORDING MODE F.
+       01  Except-Record.
+           05  Except-Line-Number      PIC 9(08).
+           05  Except-Rucksack-Rec     PIC X(64).
+
+       FD Priority-Config RECORDING MODE F.
+       01  Priority-Config-Record.
+           05  Config-Item-Symbol      PIC X(01).
+           05  Config-Item-Priority    PIC 9(03).
+
+       COPY RESHIST.
+
        WORKING-STORAGE SECTION.
        01  Working-Fields.
            05  MY-PGM             PIC X(8) VALUE 'D03RUCK '.
-           05  File-Status        PIC 9(1) BINARY.
-               88 EOF             VALUE 1
-                             WHEN FALSE 0.
+      * Overridable at runtime by LS-Parm-Text(21:8) so an ad hoc
+      * rerun against a different extract doesn't require touching
+      * the production JCL's RUCKLST DD statement.
+           05  Main-Ddname        PIC X(08) VALUE 'RUCKLST'.
+           COPY WSFILST.
            05  Inspect-String     PIC X(64).
            05  Inspect-Array      REDEFINES Inspect-String.
                10 Inspect-Char    PIC X OCCURS 32 TIMES.
@@ -45,36 +83,187 @@
            05  half               PIC 9(04) BINARY.
            05  i                  PIC 9(04) BINARY.
            05  occurence          PIC 9(04) BINARY.
+           05  Line-Number        PIC 9(08) BINARY.
+
+      * Item-to-priority mapping, table-driven instead of relying on
+      * a compiled-in collating sequence. Seeded with the historical
+      * a-z=1-26/A-Z=27-52 scheme, then extended/overridden from
+      * Priority-Config so additional item symbols don't require
+      * redefining an alphabet and recompiling.
+           05  Default-Alphabet-Lower  PIC X(26)
+               VALUE "abcdefghijklmnopqrstuvwxyz".
+           05  Default-Alphabet-Upper  PIC X(26)
+               VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           05  Priority-Table-Area.
+               10  Priority-Count      PIC 9(03) BINARY VALUE 52.
+               10  Priority-Entry OCCURS 100 TIMES
+                                  INDEXED BY PrioIdx.
+                   15  Priority-Symbol PIC X(01).
+                   15  Priority-Value  PIC 9(03) BINARY.
+           05  Priority-Found      PIC 9(1) BINARY.
+               88 FOUND-PRIORITY   VALUE 1
+                             WHEN SET TO FALSE 0.
+           05  Lookup-Char         PIC X(01).
+           05  Lookup-Priority     PIC 9(03) BINARY.
+
+      * Elf group logistics badge lookup: PARM byte 1 = 'G' switches
+      * from the two-compartment mode above to reading Rucksack-List
+      * three records at a time and finding the badge item common to
+      * all three.
+           05  Mode-Switch        PIC X(01) VALUE 'N'.
+               88 GROUP-BADGE-MODE    VALUE 'G'.
+           05  Group-Record       PIC X(64) OCCURS 3 TIMES.
+           05  Group-Occurence-2  PIC 9(04) BINARY.
+           05  Group-Occurence-3  PIC 9(04) BINARY.
+           05  Group-Line-Number  PIC 9(08) BINARY.
+
+           05  Common-Item-Found  PIC 9(1) BINARY.
+               88 FOUND-COMMON-ITEM   VALUE 1
+                             WHEN SET TO FALSE 0.
+
+      * A record starting with "BATCH" is a batch-boundary marker, not
+      * a rucksack -- it precedes the elves belonging to that batch, so
+      * the marker opens a new batch rather than closing the one
+      * before it. The very first marker just opens Batch 1 (there is
+      * no prior batch to report yet); every marker after that reports
+      * the batch it closes before opening the next one, and the final
+      * open batch is flushed at end-of-file.
+           05  Batch-Header-Area  PIC X(05).
+           05  Batch-Number       PIC 9(04) BINARY VALUE 1.
+           05  Batch-Number-Disp  PIC 9(04) DISPLAY.
+           05  Batch-Total        PIC 9(8) BINARY.
+           05  Batch-Total-Disp   PIC 9(8) DISPLAY.
+           05  Batch-Started-Switch PIC 9(1) BINARY VALUE 0.
+               88 BATCH-STARTED       VALUE 1
+                             WHEN SET TO FALSE 0.
 
        01  Output-Msg             PIC X(80).
        01  Prio-Fields.
            05  TotalPrio          PIC 9(8) BINARY.
            05  TotalPrio-Disp     PIC 9(8) DISPLAY.
 
+       LINKAGE SECTION.
+       01  LS-Parm-Area.
+           05  LS-Parm-Len        PIC S9(4) COMP.
+           05  LS-Parm-Text       PIC X(80).
+
       /
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-Parm-Area.
 
        000-Main SECTION.
       * init
            INITIALIZE Prio-Fields
+           MOVE ZERO TO Line-Number
+           MOVE ZERO TO Batch-Total
            SET EOF TO FALSE
+           MOVE 'N' TO Mode-Switch
+           IF LS-Parm-Len > 0
+             IF LS-Parm-Text(1:1) = 'G'
+               MOVE 'G' TO Mode-Switch
+             END-IF
+           END-IF
+           IF LS-Parm-Len > 20
+             IF LS-Parm-Text(21:8) NOT = SPACES
+               MOVE LS-Parm-Text(21:8) TO Main-Ddname
+             END-IF
+           END-IF
+
+           PERFORM 001-Load-Priority-Alphabet
 
       * Read ahead
            OPEN INPUT Rucksack-List
+           OPEN OUTPUT Rucksack-Audit
+           OPEN OUTPUT Rucksack-Reject
+           OPEN OUTPUT Rucksack-Except
+           OPEN EXTEND Results-History
            READ Rucksack-List NEXT RECORD
                 AT END SET EOF TO TRUE
            END-READ
+           PERFORM 900-Check-File-Status
+           IF NOT EOF
+             ADD 1 TO Line-Number
+           END-IF
 
-           PERFORM UNTIL EOF
-             PERFORM 100-Sum-Prio
-             READ Rucksack-List NEXT RECORD
-                  AT END SET EOF TO TRUE
-             END-READ
-           END-PERFORM
+           IF GROUP-BADGE-MODE
+             PERFORM 205-Skip-Batch-Headers
+             PERFORM UNTIL EOF
+               MOVE Line-Number TO Group-Line-Number
+               MOVE Rucksack-Record TO Group-Record(1)
+               READ Rucksack-List NEXT RECORD
+                    AT END SET EOF TO TRUE
+               END-READ
+               PERFORM 900-Check-File-Status
+               IF NOT EOF
+                 ADD 1 TO Line-Number
+               END-IF
+               PERFORM 205-Skip-Batch-Headers
+               IF NOT EOF
+                 MOVE Rucksack-Record TO Group-Record(2)
+                 READ Rucksack-List NEXT RECORD
+                      AT END SET EOF TO TRUE
+                 END-READ
+                 PERFORM 900-Check-File-Status
+                 IF NOT EOF
+                   ADD 1 TO Line-Number
+                 END-IF
+                 PERFORM 205-Skip-Batch-Headers
+               END-IF
+               IF NOT EOF
+                 MOVE Rucksack-Record TO Group-Record(3)
+                 PERFORM 200-Sum-Badge
+                 READ Rucksack-List NEXT RECORD
+                      AT END SET EOF TO TRUE
+                 END-READ
+                 PERFORM 900-Check-File-Status
+                 IF NOT EOF
+                   ADD 1 TO Line-Number
+                 END-IF
+                 PERFORM 205-Skip-Batch-Headers
+               END-IF
+             END-PERFORM
+             IF BATCH-STARTED
+               PERFORM 210-Report-Batch-Boundary
+             END-IF
+           ELSE
+             PERFORM UNTIL EOF
+               MOVE Rucksack-Record(1:5) TO Batch-Header-Area
+               IF Batch-Header-Area = "BATCH"
+                 PERFORM 210-Report-Batch-Boundary
+               ELSE
+                 PERFORM 100-Sum-Prio
+               END-IF
+               READ Rucksack-List NEXT RECORD
+                    AT END SET EOF TO TRUE
+               END-READ
+               PERFORM 900-Check-File-Status
+               IF NOT EOF
+                 ADD 1 TO Line-Number
+               END-IF
+             END-PERFORM
+             IF BATCH-STARTED
+               PERFORM 210-Report-Batch-Boundary
+             END-IF
+           END-IF
+
+           MOVE TotalPrio TO TotalPrio-Disp
+           MOVE TotalPrio-Disp TO History-Total-1
+           MOVE ZERO TO History-Total-2
+      * Stamped so the badge-group run and the default single-item run
+      * don't overwrite each other in the consolidated summary (D07SUMM)
+      * even though both run under the same MY-PGM id.
+           IF GROUP-BADGE-MODE
+             MOVE 'BADGE-MK' TO History-Variant-Tag
+           ELSE
+             MOVE 'PRIO-MRK' TO History-Variant-Tag
+           END-IF
+           PERFORM 950-Write-History
 
            CLOSE Rucksack-List
+           CLOSE Rucksack-Audit
+           CLOSE Rucksack-Reject
+           CLOSE Rucksack-Except
+           CLOSE Results-History
 
-           MOVE TotalPrio TO TotalPrio-Disp
            STRING "The summed up priority is "
                   TotalPrio-Disp
                   "."
@@ -86,32 +275,208 @@
            GOBACK
            .
 
-       100-Sum-Prio SECTION.
+       210-Report-Batch-Boundary SECTION.
+      * The first BATCH marker just opens Batch 1 -- there is nothing
+      * to report yet. Every marker after that closes the batch that
+      * was open and reports it before the caller opens the next one.
+           IF BATCH-STARTED
+             MOVE Batch-Total TO Batch-Total-Disp
+             MOVE Batch-Number TO Batch-Number-Disp
+             STRING "Batch " Batch-Number-Disp
+                    " total priority is " Batch-Total-Disp "."
+               DELIMITED BY SIZE
+               INTO Output-Msg
+             END-STRING
+             DISPLAY Output-Msg
+             MOVE ZERO TO Batch-Total
+             ADD 1 TO Batch-Number
+           ELSE
+             SET BATCH-STARTED TO TRUE
+           END-IF
+           .
+
+       205-Skip-Batch-Headers SECTION.
+      * Badge mode reads three rucksacks at a time, but a BATCH marker
+      * can appear anywhere between groups -- consume any run of
+      * marker records here the same way the non-badge path does
+      * inline, so a marker is never mistaken for a badge rucksack.
+           PERFORM UNTIL EOF
+             MOVE Rucksack-Record(1:5) TO Batch-Header-Area
+             IF Batch-Header-Area NOT = "BATCH"
+               EXIT PERFORM
+             END-IF
+             PERFORM 210-Report-Batch-Boundary
+             READ Rucksack-List NEXT RECORD
+                  AT END SET EOF TO TRUE
+             END-READ
+             PERFORM 900-Check-File-Status
+             IF NOT EOF
+               ADD 1 TO Line-Number
+             END-IF
+           END-PERFORM
+           .
+
+       200-Sum-Badge SECTION.
            MOVE 1 TO Rec-Length
            MOVE SPACE TO Inspect-String
-           MOVE ZERO to occurence
 
-           STRING Rucksack-Record
+           STRING Group-Record(1)
              DELIMITED BY SPACE
-             INTO INSPECT-STRING
+             INTO Inspect-String
              POINTER Rec-Length
            END-STRING
-           Compute half = ( Rec-Length  / 2 ) + 1
+
            PERFORM VARYING i FROM 1 BY 1
-             UNTIL i > half
+             UNTIL i >= Rec-Length
 
-               INSPECT Inspect-String(half : )
-                 TALLYING occurence
+               MOVE ZERO TO Group-Occurence-2
+               MOVE ZERO TO Group-Occurence-3
+               INSPECT Group-Record(2)
+                 TALLYING Group-Occurence-2
+                 FOR ALL Inspect-Char(i)
+               INSPECT Group-Record(3)
+                 TALLYING Group-Occurence-3
                  FOR ALL Inspect-Char(i)
 
-               IF occurence > 0
-                 COMPUTE TotalPrio = TotalPrio +
-                                     FUNCTION ORD (Inspect-Char(i))
+               IF Group-Occurence-2 > 0 AND Group-Occurence-3 > 0
+                 MOVE Inspect-Char(i) TO Lookup-Char
+                 PERFORM 107-Lookup-Priority
+                 ADD Lookup-Priority TO TotalPrio
+                 ADD Lookup-Priority TO Batch-Total
                  EXIT PERFORM
                END-IF
            END-PERFORM
            .
 
+       100-Sum-Prio SECTION.
+           MOVE 1 TO Rec-Length
+           MOVE SPACE TO Inspect-String
+           MOVE ZERO to occurence
+           SET FOUND-COMMON-ITEM TO FALSE
+
+           STRING Rucksack-Record
+             DELIMITED BY SPACE
+             INTO INSPECT-STRING
+             POINTER Rec-Length
+           END-STRING
+
+      * Rec-Length is one past the last data byte -- an odd data
+      * length can't be split into two equal compartments.
+           IF FUNCTION MOD(Rec-Length - 1, 2) NOT = 0
+             PERFORM 130-Write-Reject
+           ELSE
+             Compute half = ( Rec-Length  / 2 ) + 1
+      * Only scan the true first compartment (1..half-1); Inspect-
+      * Char(half) is itself the first byte of the substring being
+      * scanned (Inspect-String(half:)), so including i = half always
+      * finds itself and falsely reports a common item even when the
+      * two compartments genuinely share nothing.
+             PERFORM VARYING i FROM 1 BY 1
+               UNTIL i > half - 1
+
+                 INSPECT Inspect-String(half : )
+                   TALLYING occurence
+                   FOR ALL Inspect-Char(i)
+
+                 IF occurence > 0
+                   SET FOUND-COMMON-ITEM TO TRUE
+                   MOVE Inspect-Char(i) TO Lookup-Char
+                   PERFORM 107-Lookup-Priority
+                   ADD Lookup-Priority TO TotalPrio
+                   ADD Lookup-Priority TO Batch-Total
+                   PERFORM 120-Write-Audit
+                   EXIT PERFORM
+                 END-IF
+             END-PERFORM
+
+             IF NOT FOUND-COMMON-ITEM
+               PERFORM 140-Write-Exception
+             END-IF
+           END-IF
+           .
+
+       120-Write-Audit SECTION.
+           MOVE Line-Number      TO Audit-Line-Number
+           MOVE Inspect-Char(i)  TO Audit-Duplicate-Item
+           MOVE Lookup-Priority  TO Audit-Priority-Added
+           WRITE Audit-Record
+           .
+
+       130-Write-Reject SECTION.
+           MOVE Line-Number      TO Reject-Line-Number
+           MOVE Rucksack-Record  TO Reject-Rucksack-Rec
+           WRITE Reject-Record
+           .
+
+       140-Write-Exception SECTION.
+           MOVE Line-Number      TO Except-Line-Number
+           MOVE Rucksack-Record  TO Except-Rucksack-Rec
+           WRITE Except-Record
+           .
+
+       001-Load-Priority-Alphabet SECTION.
+      * Seed the historical a-z=1-26/A-Z=27-52 scheme, then let
+      * Priority-Config override individual priorities and/or extend
+      * the table with new item symbols.
+           MOVE 52 TO Priority-Count
+           PERFORM VARYING PrioIdx FROM 1 BY 1 UNTIL PrioIdx > 26
+             MOVE Default-Alphabet-Lower(PrioIdx:1)
+               TO Priority-Symbol(PrioIdx)
+             MOVE PrioIdx TO Priority-Value(PrioIdx)
+             MOVE Default-Alphabet-Upper(PrioIdx:1)
+               TO Priority-Symbol(PrioIdx + 26)
+             COMPUTE Priority-Value(PrioIdx + 26) = PrioIdx + 26
+           END-PERFORM
+
+           OPEN INPUT Priority-Config
+           READ Priority-Config NEXT RECORD
+                AT END SET EOF TO TRUE
+           END-READ
+           PERFORM UNTIL EOF
+             PERFORM 002-Apply-Priority-Config
+             READ Priority-Config NEXT RECORD
+                  AT END SET EOF TO TRUE
+             END-READ
+           END-PERFORM
+           CLOSE Priority-Config
+           SET EOF TO FALSE
+           .
+
+       002-Apply-Priority-Config SECTION.
+           SET FOUND-PRIORITY TO FALSE
+           PERFORM VARYING PrioIdx FROM 1 BY 1
+             UNTIL PrioIdx > Priority-Count
+             IF Config-Item-Symbol = Priority-Symbol(PrioIdx)
+               MOVE Config-Item-Priority TO Priority-Value(PrioIdx)
+               SET FOUND-PRIORITY TO TRUE
+               SET PrioIdx TO Priority-Count
+             END-IF
+           END-PERFORM
+
+           IF NOT FOUND-PRIORITY AND Priority-Count < 100
+             ADD 1 TO Priority-Count
+             MOVE Config-Item-Symbol
+               TO Priority-Symbol(Priority-Count)
+             MOVE Config-Item-Priority
+               TO Priority-Value(Priority-Count)
+           END-IF
+           .
+
+       107-Lookup-Priority SECTION.
+           MOVE ZERO TO Lookup-Priority
+           PERFORM VARYING PrioIdx FROM 1 BY 1
+             UNTIL PrioIdx > Priority-Count
+             IF Lookup-Char = Priority-Symbol(PrioIdx)
+               MOVE Priority-Value(PrioIdx) TO Lookup-Priority
+               SET PrioIdx TO Priority-Count
+             END-IF
+           END-PERFORM
+           .
+
+       COPY CKFSTAT.
+
+       COPY WRHIST.
+
       /
        END PROGRAM D03RUCK.
       /
