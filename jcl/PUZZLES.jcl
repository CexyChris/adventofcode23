@@ -0,0 +1,80 @@
+//PUZZLES  JOB (ACCT),'DAILY PUZZLE SUITE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* Runs the full daily puzzle suite as one job instead of seven
+//* ad hoc executions. Each step is COND-gated on the prior step's
+//* return code so a bad or missing dataset stops the chain instead
+//* of letting a downstream step run against garbage.
+//*
+//* D02CUBES/D02CUBES-2ndPuzzle and D04SCTCH/D04SCTCH-2ndPuzzle have
+//* each been superseded by a single combined program (D02CUBEC,
+//* D04SCTC) that does both puzzles in one pass, so this chain runs
+//* five steps rather than seven.
+//*
+//         SET HLQ=PUZZLE.PROD
+//*
+//STEP010  EXEC PGM=D01TRBCT
+//STEPLIB  DD DISP=SHR,DSN=&HLQ..LOADLIB
+//CALIBR   DD DISP=SHR,DSN=&HLQ..CALIBR
+//CALIREJ  DD SYSOUT=*
+//CALIRPT  DD SYSOUT=*
+//CALCKPT  DD DISP=(MOD,CATLG,CATLG),DSN=&HLQ..CALCKPT,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESHIST  DD DISP=SHR,DSN=&HLQ..RESHIST
+//*
+//STEP020  EXEC PGM=D02CUBEC,COND=(4,LT,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=&HLQ..LOADLIB
+//GAMES    DD DISP=SHR,DSN=&HLQ..GAMES
+//GAMEPARM DD DISP=SHR,DSN=&HLQ..GAMEPARM
+//GAMEDET  DD SYSOUT=*
+//GAMEXCP  DD SYSOUT=*
+//GAMEMSTR DD DISP=SHR,DSN=&HLQ..GAMEMSTR
+//GAMEWHIF DD DISP=SHR,DSN=&HLQ..GAMEWHIF
+//GAMEWIFR DD SYSOUT=*
+//RESHIST  DD DISP=SHR,DSN=&HLQ..RESHIST
+//*
+//STEP030  EXEC PGM=D03RUCK,COND=(4,LT,STEP020)
+//STEPLIB  DD DISP=SHR,DSN=&HLQ..LOADLIB
+//RUCKLST  DD DISP=SHR,DSN=&HLQ..RUCKLST
+//RUCKAUD  DD SYSOUT=*
+//RUCKREJ  DD SYSOUT=*
+//RUCKXCP  DD SYSOUT=*
+//RUCKPRIO DD DISP=SHR,DSN=&HLQ..RUCKPRIO
+//RESHIST  DD DISP=SHR,DSN=&HLQ..RESHIST
+//*
+//STEP040  EXEC PGM=D04SCTC,COND=(4,LT,STEP030)
+//STEPLIB  DD DISP=SHR,DSN=&HLQ..LOADLIB
+//CARDS    DD DISP=SHR,DSN=&HLQ..CARDS
+//CARDDET  DD SYSOUT=*
+//CARDOVF  DD SYSOUT=*
+//CARDSEQ  DD SYSOUT=*
+//CARDPAY  DD SYSOUT=*
+//CARDLDG  DD DISP=SHR,DSN=&HLQ..CARDLDG
+//RESHIST  DD DISP=SHR,DSN=&HLQ..RESHIST
+//*
+//STEP050  EXEC PGM=D06TUNE,PARM='S',COND=(4,LT,STEP040)
+//STEPLIB  DD DISP=SHR,DSN=&HLQ..LOADLIB
+//DATABUF  DD DISP=SHR,DSN=&HLQ..DATABUF
+//DATAMKR  DD SYSOUT=*
+//DATCKPT  DD DISP=(MOD,CATLG,CATLG),DSN=&HLQ..DATCKPT,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESHIST  DD DISP=SHR,DSN=&HLQ..RESHIST
+//*
+//* D06TUNE was never combined into a dual-output program the way
+//* D02CUBES/D04SCTCH were, so the original packet-marker (4-byte)
+//* scan still needs its own step -- PARM 'S' above only computes the
+//* 14-byte start-of-message marker.
+//STEP055  EXEC PGM=D06TUNE,COND=(4,LT,STEP050)
+//STEPLIB  DD DISP=SHR,DSN=&HLQ..LOADLIB
+//DATABUF  DD DISP=SHR,DSN=&HLQ..DATABUF
+//DATAMKR  DD SYSOUT=*
+//DATCKPT  DD DISP=(MOD,CATLG,CATLG),DSN=&HLQ..DATCKP2,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESHIST  DD DISP=SHR,DSN=&HLQ..RESHIST
+//*
+//* Rolls up the night's results into one sign-off sheet once every
+//* puzzle program has had a chance to append to RESHIST.
+//STEP060  EXEC PGM=D07SUMM,COND=(4,LT,STEP055)
+//STEPLIB  DD DISP=SHR,DSN=&HLQ..LOADLIB
+//RESHIST  DD DISP=SHR,DSN=&HLQ..RESHIST
+//SUMMRPT  DD SYSOUT=*
