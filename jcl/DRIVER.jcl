@@ -0,0 +1,43 @@
+//DRIVER   JOB (ACCT),'PUZZLE DRIVER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* Runs one puzzle program via D00DRIV instead of submitting one of
+//* five separate JCL members. PARM byte 1 is the day selector
+//* ('1','2','3','4','6'); the rest of PARM is passed through
+//* unchanged to whichever program that day selects. Every ddname any
+//* of the five programs might need is present in this one step so
+//* the dynamic CALL always finds its files regardless of which day
+//* is selected.
+//*
+//         SET HLQ=PUZZLE.PROD
+//*
+//STEP010  EXEC PGM=D00DRIV,PARM='1'
+//STEPLIB  DD DISP=SHR,DSN=&HLQ..LOADLIB
+//CALIBR   DD DISP=SHR,DSN=&HLQ..CALIBR
+//CALIREJ  DD SYSOUT=*
+//CALIRPT  DD SYSOUT=*
+//CALCKPT  DD DISP=(MOD,CATLG,CATLG),DSN=&HLQ..CALCKPT,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GAMES    DD DISP=SHR,DSN=&HLQ..GAMES
+//GAMEPARM DD DISP=SHR,DSN=&HLQ..GAMEPARM
+//GAMEDET  DD SYSOUT=*
+//GAMEXCP  DD SYSOUT=*
+//GAMEMSTR DD DISP=SHR,DSN=&HLQ..GAMEMSTR
+//GAMEWHIF DD DISP=SHR,DSN=&HLQ..GAMEWHIF
+//GAMEWIFR DD SYSOUT=*
+//RUCKLST  DD DISP=SHR,DSN=&HLQ..RUCKLST
+//RUCKAUD  DD SYSOUT=*
+//RUCKREJ  DD SYSOUT=*
+//RUCKXCP  DD SYSOUT=*
+//RUCKPRIO DD DISP=SHR,DSN=&HLQ..RUCKPRIO
+//CARDS    DD DISP=SHR,DSN=&HLQ..CARDS
+//CARDDET  DD SYSOUT=*
+//CARDOVF  DD SYSOUT=*
+//CARDSEQ  DD SYSOUT=*
+//CARDPAY  DD SYSOUT=*
+//CARDLDG  DD DISP=SHR,DSN=&HLQ..CARDLDG
+//DATABUF  DD DISP=SHR,DSN=&HLQ..DATABUF
+//DATAMKR  DD SYSOUT=*
+//DATCKPT  DD DISP=(MOD,CATLG,CATLG),DSN=&HLQ..DATCKPT,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESHIST  DD DISP=SHR,DSN=&HLQ..RESHIST
