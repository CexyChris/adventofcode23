@@ -0,0 +1,6 @@
+      * Shared results-history dataset -- every program appends its
+      * MY-PGM id, run date/time and final total(s) here so day-over-
+      * day trends can be tracked without digging through purged
+      * SYSOUT.
+           SELECT Results-History ASSIGN TO RESHIST
+           ORGANIZATION IS SEQUENTIAL.
