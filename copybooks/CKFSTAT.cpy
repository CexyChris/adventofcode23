@@ -0,0 +1,13 @@
+      * Common FILE STATUS check for the main input file, PERFORMed
+      * right after every READ. '00' is a normal read, '10' is a
+      * normal AT END; anything else is an I/O error the AT END
+      * clause alone would never catch, so the run aborts instead of
+      * silently producing a wrong total against a bad dataset.
+       900-Check-File-Status SECTION.
+           IF File-Status NOT = '00' AND File-Status NOT = '10'
+             DISPLAY 'ABEND: I/O ERROR ON MAIN INPUT, FILE STATUS = '
+                     File-Status
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
