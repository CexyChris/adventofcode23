@@ -0,0 +1,16 @@
+      * A program with only one final total moves ZERO to
+      * History-Total-2 before writing; History-Total-2 is only
+      * populated by programs that report two figures (e.g. the
+      * combined cube/scratchcard programs).
+       FD Results-History RECORDING MODE F.
+       01  History-Record.
+           05  History-Program        PIC X(08).
+           05  History-Run-Date       PIC X(08).
+           05  History-Run-Time       PIC X(06).
+           05  History-Total-1        PIC 9(08).
+           05  History-Total-2        PIC 9(08).
+      * Blank for programs with a single run mode; set by a program
+      * (via History-Variant-Tag in WSFILST) that can run in more than
+      * one mode under the same MY-PGM id, so two distinct runs of the
+      * same program don't collapse into one row downstream.
+           05  History-Variant        PIC X(08).
