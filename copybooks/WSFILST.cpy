@@ -0,0 +1,17 @@
+      * Shared read-ahead/EOF pattern for a program's main input file.
+      * File-Status is wired to that file's SELECT via a real
+      * FILE STATUS IS clause; EOF-Switch is the same read-ahead
+      * end-of-file flag every program already tests in its
+      * PERFORM UNTIL EOF loop. 900-Check-File-Status (CKFSTAT copybook)
+      * aborts the run if File-Status ever comes back neither
+      * successful nor at-end.
+           05  File-Status        PIC X(02).
+           05  EOF-Switch         PIC 9(1) BINARY.
+               88  EOF                VALUE 1
+                             WHEN SET TO FALSE 0.
+      * Optional tag a program can set before PERFORM 950-Write-History
+      * to distinguish two different run modes of the same program
+      * (e.g. D06TUNE's packet marker vs. start-of-message marker) so
+      * they don't collapse into a single results-history row. Left at
+      * its SPACES default by every program that has only one mode.
+           05  History-Variant-Tag PIC X(08) VALUE SPACES.
