@@ -0,0 +1,7 @@
+       950-Write-History SECTION.
+           MOVE MY-PGM                    TO History-Program
+           MOVE FUNCTION CURRENT-DATE(1:8) TO History-Run-Date
+           MOVE FUNCTION CURRENT-DATE(9:6) TO History-Run-Time
+           MOVE History-Variant-Tag       TO History-Variant
+           WRITE History-Record
+           .
